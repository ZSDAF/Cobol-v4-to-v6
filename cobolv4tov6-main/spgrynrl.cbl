@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SPGRYNRL.
+      *          NOTE *  CONTROLE PAR LOT DE CLES RIB POUR LES       *.
+      *          NOTE *  NOUVELLES DOMICILIATIONS - REPREND LA       *.
+      *          NOTE *  LOGIQUE DE CALCUL SPGRYNRB (F92CL/F92CP/    *.
+      *          NOTE *  F92CZ) ET PRODUIT UN ETAT DE REJET POUR     *.
+      *          NOTE *  CHAQUE ENREGISTREMENT DONT LA CLE SAISIE    *.
+      *          NOTE *  NE CORRESPOND PAS A LA CLE CALCULEE         *.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-RIBIN       ASSIGN TO "RIBIN"
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-REJETS      ASSIGN TO "REJETS"
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-RIBIN
+           RECORDING MODE IS F.
+       01  RIBIN-REC.
+           05   RIBIN-CDETA8   PICTURE X(5).
+           05   RIBIN-CDBGD4   PICTURE X(5).
+           05   RIBIN-NCPTEI   PICTURE X(11).
+           05   RIBIN-CLESAI   PICTURE 9(2).
+       FD  F-REJETS
+           RECORDING MODE IS F.
+       01  REJETS-REC          PICTURE X(80).
+       WORKING-STORAGE SECTION.
+      *          ZONES REPRISES DE SPGRYNRB POUR LE CALCUL DE CLE
+       01      WW00-CLERIB1.
+          05   WW00-CDETA0
+                        PICTURE 9(5).
+          05   WW00-CDGBD2
+                        PICTURE 9(005).
+       01      WW00-ZN010 REDEFINES WW00-CLERIB1
+                        PICTURE 9(10).
+       01      WW00-CLERIB2.
+          05   WW00-ZN002A
+                        PICTURE 9(2).
+          05   WW00-NCPTEA
+                        PICTURE 9(11).
+          05   WW00-ZN002B
+                        PICTURE 9(2).
+       01      WW00-ZN015R REDEFINES WW00-CLERIB2
+                        PICTURE 9(15).
+       01      WW00-CLRIB0
+                        PICTURE 9(2).
+       01      WW00-CLRIB1
+                        PICTURE 9(2).
+       01      WW00-RESULTAT.
+          05   WW00-ZN009
+                        PICTURE 9(9).
+          05   WW00-ZN014B
+                        PICTURE 9(14).
+       01                 ZP7Q.
+            10            ZP7Q-ZG00A.
+            11            ZP7Q-ZGENT.
+            12            ZP7Q-CDETA5 PICTURE  X(05).
+            12            ZP7Q-CDBGD3 PICTURE  X(05).
+            12            ZP7Q-NCPTEI PICTURE  X(11).
+            11            ZP7Q-ZGSOR.
+            12            ZP7Q-CDETA8 PICTURE  X(5).
+            12            ZP7Q-CDBGD4 PICTURE  X(05).
+            12            ZP7Q-CLRIB0 PICTURE  9(2).
+            11            ZP7Q-CDRET0 PICTURE  X.
+      *          COMPTEURS ET ZONES ETAT DE REJET
+       01      WS-FIN-FICHIER      PICTURE X VALUE "N".
+               88  FIN-FICHIER-RIBIN           VALUE "Y".
+       01      WS-COMPTEURS.
+           05  WS-NBLUES        PICTURE 9(7) VALUE ZERO.
+           05  WS-NBREJETS      PICTURE 9(7) VALUE ZERO.
+       01      WS-CLESAI-DISP   PICTURE 99.
+       01      WS-MOTIF-SAVE    PICTURE X(30).
+       01      WS-LIGNE-REJET.
+           05  WLR-CDETA8       PICTURE X(5).
+           05  FILLER           PICTURE X VALUE SPACE.
+           05  WLR-CDBGD4       PICTURE X(5).
+           05  FILLER           PICTURE X VALUE SPACE.
+           05  WLR-NCPTEI       PICTURE X(11).
+           05  FILLER           PICTURE X VALUE SPACE.
+           05  WLR-MOTIF        PICTURE X(30).
+           05  FILLER           PICTURE X VALUE SPACE.
+           05  WLR-CLESAI       PICTURE 99.
+           05  FILLER           PICTURE X VALUE SPACE.
+           05  WLR-CLECAL       PICTURE 99.
+       PROCEDURE DIVISION.
+       0000-PILOTE.
+           PERFORM  0100-OUVERTURE   THRU  0100-OUVERTURE-FIN
+           PERFORM  0200-CONTROLE-RIB
+                    THRU  0200-CONTROLE-RIB-FIN
+                    UNTIL FIN-FICHIER-RIBIN
+           PERFORM  0900-CLOTURE     THRU  0900-CLOTURE-FIN.
+       0000-PILOTE-FIN.
+           EXIT.
+       0100-OUVERTURE.
+           OPEN INPUT                      F-RIBIN
+           OPEN OUTPUT                     F-REJETS
+           MOVE "BANQUE GUICHET COMPTE      MOTIF REJET"
+                                        TO  REJETS-REC
+           WRITE REJETS-REC
+           PERFORM  0190-LECTURE-RIBIN THRU 0190-LECTURE-RIBIN-FIN.
+       0100-OUVERTURE-FIN.
+           EXIT.
+       0190-LECTURE-RIBIN.
+           READ F-RIBIN
+               AT END MOVE "Y"          TO WS-FIN-FICHIER
+           END-READ.
+       0190-LECTURE-RIBIN-FIN.
+           EXIT.
+      *          CONTROLE D'UN ENREGISTREMENT - REPRISE F92CL/F92CP/
+      *          F92CZ DE SPGRYNRB POUR CALCULER LA CLE RIB ATTENDUE
+       0200-CONTROLE-RIB.
+           ADD 1                            TO WS-NBLUES
+           INITIALIZE                          ZP7Q
+                                               WW00-CLRIB1
+                                               WW00-CLRIB0
+           MOVE RIBIN-CDETA8                TO ZP7Q-CDETA8
+           MOVE RIBIN-CDBGD4                TO ZP7Q-CDBGD4
+           MOVE RIBIN-NCPTEI                TO ZP7Q-NCPTEI
+           IF ZP7Q-NCPTEI NOT NUMERIC
+              MOVE ZERO                     TO WS-CLESAI-DISP
+              MOVE "COMPTE NON NUMERIQUE"    TO WLR-MOTIF
+              PERFORM 0210-ECRIT-REJET
+                                THRU 0210-ECRIT-REJET-FIN
+              GO TO 0200-CONTROLE-RIB-SUITE
+           END-IF
+           PERFORM F92CL                    THRU F92CL-FN
+           MOVE ZP7Q-CLRIB0                 TO WS-CLESAI-DISP
+           IF WS-CLESAI-DISP NOT = RIBIN-CLESAI
+              MOVE "CLE RIB SAISIE INCORRECTE"
+                                            TO WLR-MOTIF
+              PERFORM 0210-ECRIT-REJET
+                                THRU 0210-ECRIT-REJET-FIN
+           END-IF.
+       0200-CONTROLE-RIB-SUITE.
+           PERFORM 0190-LECTURE-RIBIN      THRU 0190-LECTURE-RIBIN-FIN.
+       0200-CONTROLE-RIB-FIN.
+           EXIT.
+      *          ECRITURE D'UNE LIGNE DE L'ETAT DE REJET
+       0210-ECRIT-REJET.
+           ADD 1                             TO WS-NBREJETS
+           MOVE WLR-MOTIF                    TO WS-MOTIF-SAVE
+           MOVE SPACES                      TO WS-LIGNE-REJET
+           MOVE WS-MOTIF-SAVE                TO WLR-MOTIF
+           MOVE RIBIN-CDETA8                TO WLR-CDETA8
+           MOVE RIBIN-CDBGD4                TO WLR-CDBGD4
+           MOVE RIBIN-NCPTEI                TO WLR-NCPTEI
+           MOVE RIBIN-CLESAI                TO WLR-CLESAI
+           MOVE WS-CLESAI-DISP              TO WLR-CLECAL
+           MOVE WS-LIGNE-REJET              TO REJETS-REC
+           WRITE REJETS-REC.
+       0210-ECRIT-REJET-FIN.
+           EXIT.
+       0900-CLOTURE.
+           MOVE SPACES                      TO REJETS-REC
+           STRING "*** ENREGISTREMENTS LUS=" WS-NBLUES
+                  " REJETS=" WS-NBREJETS
+                  DELIMITED                BY SIZE
+                                         INTO REJETS-REC
+           WRITE REJETS-REC
+           CLOSE F-RIBIN
+           CLOSE F-REJETS
+           STOP RUN.
+       0900-CLOTURE-FIN.
+           EXIT.
+      *          CALCUL CLE RIB (IDENTIQUE A SPGRYNRB)
+       F92CL.    IF    ZP7Q-NCPTEI NUMERIC
+                 NEXT SENTENCE ELSE GO TO     F92CL-FN.
+       F92CP.    IF    ZP7Q-NCPTEI NOT = ZERO
+                 NEXT SENTENCE ELSE GO TO     F92CP-FN.
+           MOVE        ZP7Q-CDETA8 TO WW00-CDETA0
+           MOVE        ZP7Q-CDBGD4 TO WW00-CDGBD2
+           MOVE        ZP7Q-NCPTEI TO WW00-NCPTEA
+           MOVE        ZERO TO WW00-ZN002B
+           DIVIDE      97 INTO WW00-ZN010
+           GIVING WW00-ZN009 ROUNDED
+           REMAINDER WW00-ZN002A
+           DIVIDE      97 INTO WW00-ZN015R
+           GIVING WW00-ZN014B ROUNDED
+           REMAINDER WW00-CLRIB0
+           SUBTRACT    WW00-CLRIB0 FROM 97
+           GIVING WW00-CLRIB1.
+       F92CP-900. GO TO F92CS-FN.
+       F92CP-FN. EXIT.
+       F92CS.
+           MOVE        ZERO TO WW00-CLRIB1.
+       F92CS-FN. EXIT.
+       F92CZ.
+           MOVE        WW00-CLRIB1 TO ZP7Q-CLRIB0.
+       F92CZ-FN. EXIT.
+       F92CL-FN. EXIT.
