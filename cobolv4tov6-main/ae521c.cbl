@@ -0,0 +1,495 @@
+      *<cartouche>_02
+      * IMPORTANT : afin d'assurer la maintenance du programme via     *
+      * la fonctionnalit{ d'import, hormis la zone commentaires,       *
+      * le contenu du cartouche ne doit en aucun cas être alt{r{.      *
+      ******************************************************************
+      **************** CARACTERISTIQUES DU PROGRAMME *******************
+      ******************************************************************
+      * Programme    : AE521C   {crit le 08/08/2026                   *
+      * Par          : E909537                                        *
+      * Libell{ prog : ADE : Edition Detail Composantes Taux          *
+      * Cin{matique  : BA - Programme Batch autonome (appel { la      *
+      *                demande, sur une liste restreinte de pr}ts/    *
+      *                assur{s, non planifi{ en nocturne)             *
+      * DOM / APPLI  : D5  / M2  / ZCPB                                *
+      ******************************************************************
+      ****************** COMMENTAIRES DU PROGRAMME *********************
+      ******************************************************************
+      *08/08/2026 E909537 - Cr{ation du programme.
+      *Edition { la demande du d{tail des composantes du taux ADI pour
+      *un couple pr}t (IDELCO) / assur{ (IDASCN) : au lieu du seul
+      *total ME4A-TXMAD1 calcul{ par 006-F50CH, une ligne est {crite
+      *par composante X58B (DC, IT, I3, CH, CD, MN, TP, A0, MR, IP, IC,
+      *CHO) avec son code et sa valeur, pour que le gestionnaire puisse
+      *auditer la composition du taux au lieu d'un chiffre agr{g{.
+      *La recherche du contexte (AD10-AD11 via X51058A) et l'appel au
+      *calcul des composantes (X51058B) sont repris { l'identique
+      *d'AE521A (006-F92CJ/007-F92CN) ; seule la restitution change :
+      *une ligne par composante au lieu de la somme unique de 006-F50CH.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  AE521C.
+       AUTHOR.         "ADE : Edition Detail Composantes Taux".
+       DATE-COMPILED.   08/08/26.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+              DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-COUPLES     ASSIGN TO "COUPLES"
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-TXREP       ASSIGN TO "TXREP"
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-COUPLES
+           RECORDING MODE IS F.
+       01  COUPLES-REC.
+           05                    COUPLES-REC-IDELCO    PIC X(11).
+           05                    COUPLES-REC-IDASCN    PIC X(11).
+       FD  F-TXREP
+           RECORDING MODE IS F.
+       01  TXREP-REC             PIC X(80).
+       WORKING-STORAGE SECTION.
+      *<debut_working�>
+        COPY 'GENWGNIV'.
+      *GESTION DES ERREURS CENTRALISEE
+       01                    ER00-ZTERMR           IS EXTERNAL PIC
+                                                   X(4000).
+       01                    ER00-ZTYENT           IS EXTERNAL PIC X.
+       01                    ER00-ZNMPR2           IS EXTERNAL PIC X(8).
+       01                    ER00-ZNMMOD           IS EXTERNAL PIC X(8).
+      *GESTION DES APPELS DYNAMIQUES
+       01                    CALL-ZNMPR2           PIC X(8).
+      *Zones de buffers Acc}s Bases
+       COPY 'ZCDF01AR' REPLACING ==(PREF)== BY ==DF01==.
+       01                    DF01-IK               PIC X VALUE ZERO.
+      *Zones de buffers Echanges avec Sous-Programmes
+       COPY 'D5X58AAR' REPLACING ==(PREF)== BY ==X58A==.
+       COPY 'D5X58BAR' REPLACING ==(PREF)== BY ==X58B==.
+       COPY 'D5X601AR' REPLACING ==(PREF)== BY ==X601==.
+      *ENVIRONNEMENT LOGIQUE
+       01                    BLOCLG                IS EXTERNAL.
+           05                LG-ORDRE              PIC X(20).
+           05                LG-ZCMAJ              PIC X.
+           05                LG-STATUS             PIC 9(7).
+           05                LG-STATUS-INFO        PIC 9(7).
+           05                LG-ZCLREF             PIC X(100).
+           05                LG-ZCSQL1             PIC S9(9) SIGN IS
+                                                   TRAILING SEPARATE
+                                                   CHARACTER.
+           05                LG-ZCSQLC             PIC S9(9) SIGN IS
+                                                   TRAILING SEPARATE
+                                                   CHARACTER.
+           05                LG-ZCDBUG             PIC X(14).
+       01                    W-LO99-STATUS         PIC 9(5).
+                          88 OK                    VALUE 00000.
+                          88 PAS-TROUVE            VALUE 00004 10004
+                                                   20004 30004 40004
+                                                   50004 17000.
+      *ZONES POUR GESTION LECTURE PARAM}TRE
+       01                    PASA-PA01-ZCMAJ       PIC X
+                                                          VALUE "L".
+       01                    PASE-PA01        IS EXTERNAL.
+           05                PASE-PA01-CTPARA      PIC 99.
+           05                PASE-PA01-FILLER      PIC X(1000).
+       01                    PASE-PA01-BALISE IS EXTERNAL.
+           05                PASE-PA01-CPFLA9      PIC X.
+       COPY 'ZCJC01AU' REPLACING ==(PREF)== BY ==PA01==.
+       COPY 'ZCDE04AR' REPLACING ==(PREF)== BY ==DE04==.
+       01                    DE04-IK               PIC X VALUE ZERO.
+      *Indices et divers
+       01                    J92CLR                PIC S9(4) COMP SYNC
+                                                   VALUE ZERO.
+       01                    WS-PDECHM             PIC S9(3) VALUE ZERO.
+       01                    WS-PDUR18             PIC S9(7) VALUE ZERO.
+       01                    IK                    PIC X VALUE ZERO.
+       01                    WS-COMPTEURS.
+           05                WS-NBCOUPLE-LUS       PIC 9(7) VALUE ZERO.
+           05                WS-NBCOUPLE-KO        PIC 9(7) VALUE ZERO.
+           05                WS-NBLIGNE-ECR        PIC 9(7) VALUE ZERO.
+       01                    WS-FIN-FICHIER        PIC X VALUE "N".
+                          88 FIN-FICHIER-COUPLES    VALUE "O".
+      *Ligne de restitution (une ligne par composante X58B)
+       01                    WS-LIGNE-TX.
+           05                WLT-IDELCO            PIC X(11).
+           05                FILLER                PIC X(1) VALUE SPACE.
+           05                WLT-IDASCN            PIC X(11).
+           05                FILLER                PIC X(1) VALUE SPACE.
+           05                WLT-CDCOMP            PIC X(3).
+           05                FILLER                PIC X(1) VALUE SPACE.
+           05                WLT-LICOMP            PIC X(20).
+           05                FILLER                PIC X(1) VALUE SPACE.
+           05                WLT-VALEUR            PIC ZZZZZZ9,99.
+      *<fin_working>_01
+       PROCEDURE DIVISION.
+      *
+      * -------------> PILOTE GENERAL
+      *
+       0000-PILOTE.
+           PERFORM 0100-OUVERTURE         THRU 0100-OUVERTURE-FIN
+           PERFORM 0200-TRAITEMENT-COUPLE
+                                THRU 0200-TRAITEMENT-COUPLE-FIN
+                                UNTIL FIN-FICHIER-COUPLES
+           PERFORM 0900-CLOTURE           THRU 0900-CLOTURE-FIN.
+       0000-PILOTE-FIN.
+           EXIT.
+      *
+       0100-OUVERTURE.
+           OPEN INPUT                      F-COUPLES
+           OPEN OUTPUT                     F-TXREP
+           MOVE "IDELCO     IDASCN      CMP LIBELLE             VALEUR"
+                                         TO TXREP-REC
+           WRITE TXREP-REC
+           INITIALIZE                         X601
+           PERFORM P-510600               THRU P-510600-FIN
+           PERFORM 100-LECT-PARAM-PA01    THRU 100-LECT-PARAM-PA01-FIN
+           PERFORM 0190-LECTURE-COUPLE    THRU 0190-LECTURE-COUPLE-FIN.
+       0100-OUVERTURE-FIN.
+           EXIT.
+      *
+       0190-LECTURE-COUPLE.
+           READ F-COUPLES
+              AT END MOVE "O"              TO WS-FIN-FICHIER
+           END-READ.
+       0190-LECTURE-COUPLE-FIN.
+           EXIT.
+      *
+       0200-TRAITEMENT-COUPLE.
+           ADD 1                           TO WS-NBCOUPLE-LUS
+           MOVE COUPLES-REC-IDELCO         TO DF01-IDELCO
+           PERFORM 0210-ACCES-DF01        THRU 0210-ACCES-DF01-FIN
+           IF DF01-IK NOT = ZERO
+              ADD 1                        TO WS-NBCOUPLE-KO
+              GO TO 0200-TRAITEMENT-COUPLE-SUIVANT
+           END-IF
+      *               ACCES AD10-AD11 - CONTEXTE ASSURE (006-F92CJ)
+      *               ----------------------------------------------
+           INITIALIZE                         X58A
+           MOVE X601-NOVADI                TO X58A-NOVADI
+           MOVE DF01-IDELCO                TO X58A-IDPRAS
+           MOVE "10"                       TO X58A-IDENRE
+           MOVE "RE"                       TO X58A-ZCDFO3
+           MOVE COUPLES-REC-IDASCN         TO X58A-IDASCN
+           PERFORM P-51058A               THRU P-51058A-FIN
+           IF X58A-CESADI NOT = ZEROES AND X58A-CESADI NOT = "0 " AND
+              X58A-CESADI NOT = " 0" AND X58A-CESADI NOT = SPACES
+              MOVE ALL "&"                  TO ER00-ZTERMR
+              STRING "AE521C 0200-TRAITEMENT-COUPLE "
+                     "PB RETOUR X51058A, CESADI=" X58A-CESADI
+                     " IDELCO=" DF01-IDELCO
+                     " IDASCN=" COUPLES-REC-IDASCN
+                     DELIMITED              BY "&"
+                                          INTO ER00-ZTERMR
+              PERFORM P-722020            THRU P-722020-FIN
+              ADD 1                        TO WS-NBCOUPLE-KO
+              GO TO 0200-TRAITEMENT-COUPLE-SUIVANT
+           END-IF
+      *               ALIMENTATION X58B (CAPITAL DF01, SANS AJUST.
+      *               AC70/TF81 - CF CARTOUCHE AE521B)
+      *               ----------------------------------------------
+           INITIALIZE                         X58B
+           PERFORM VARYING J92CLR FROM 1 BY 1
+                                         UNTIL J92CLR > 660
+              MOVE ZEROES                   TO X58B-MKDUT8 (J92CLR)
+                                              X58B-MCCOMF (J92CLR)
+                                              X58B-MCCOMG (J92CLR)
+           END-PERFORM
+           INITIALIZE                         WS-PDECHM
+                                              WS-PDUR18
+           IF DF01-CFPEPR = 5
+              MOVE 1                        TO WS-PDECHM.
+           IF DF01-CFPEPR = 6
+              MOVE 3                        TO WS-PDECHM.
+           IF DF01-CFPEPR = 7
+              MOVE 6                        TO WS-PDECHM.
+           IF DF01-CFPEPR = 8
+              MOVE 12                       TO WS-PDECHM.
+           IF DF01-CFPEPR = 0
+              MOVE 1                        TO WS-PDECHM.
+           COMPUTE WS-PDUR18 = DF01-PDURPR - ((DF01-NUPEPR - 1) *
+                                 WS-PDECHM)
+           MOVE ZEROES                     TO X58B-ZZRESU
+           MOVE X601-NOVADI                TO X58B-NOVADI
+           MOVE "O"                        TO X58B-CPADAC
+           MOVE "O"                        TO X58B-CTRCNP
+           MOVE COUPLES-REC-IDASCN         TO X58B-IDASCN
+           MOVE DF01-IDELCO                TO X58B-IDPRET
+           MOVE DF01-CCATPR                TO X58B-CCATP1
+           IF X58A-CDHRZ = "H2"
+           AND (X58A-CDCNTX = "1" OR X58A-CDCNTX = "2")
+              MOVE X58A-MTPA15             TO X58B-MTPA15
+           ELSE
+              MOVE DF01-MTPACR             TO X58B-MTPA15
+              IF DF01-CDTECR NOT = 38
+                 SUBTRACT DF01-MKRAPR      FROM X58B-MTPA15
+              END-IF
+           END-IF
+           MOVE DF01-MKDURE                TO X58B-MKDUT8 (1)
+           MOVE WS-PDUR18                  TO X58B-QTMOAD
+           MOVE DF01-DHDNPR                TO X58B-DHDNPR
+           MOVE PA01-DTJOUP                TO X58B-ZDVALI
+           MOVE DF01-CDTECR                TO X58B-CDTEC1
+           MOVE ZEROES                     TO X58B-CPCPAP
+           MOVE DF01-CDOMIN                TO X58B-CDOMIN
+           MOVE SPACES                     TO X58B-IDRUBC
+           MOVE DF01-CDLAPR                TO X58B-CDLAPR
+           MOVE DF01-CDSOPR                TO X58B-CDSOPR
+           MOVE ZEROES                     TO X58B-PDANPR
+           PERFORM P-51058B               THRU P-51058B-FIN
+           IF X58B-ZCDRET = SPACE OR
+              (X58B-ZCDRET NOT = "99" AND X58B-ZCDRET NOT = ZERO)
+              MOVE ALL "&"                 TO ER00-ZTERMR
+              STRING "AE521C 0200-TRAITEMENT-COUPLE "
+                     "PB RETOUR X51058B, ZCDRET=" X58B-ZCDRET
+                     " IDELCO=" DF01-IDELCO
+                     DELIMITED              BY "&"
+                                          INTO ER00-ZTERMR
+              PERFORM P-722020            THRU P-722020-FIN
+              ADD 1                        TO WS-NBCOUPLE-KO
+              GO TO 0200-TRAITEMENT-COUPLE-SUIVANT
+           END-IF
+      *               ECRITURE D'UNE LIGNE PAR COMPOSANTE DU TAUX
+      *               (AU LIEU DU SEUL TOTAL ME4A-TXMAD1 DE 006-F50CH)
+      *               ------------------------------------------------
+           PERFORM 0220-ECRIT-DC          THRU 0220-ECRIT-DC-FIN
+           PERFORM 0220-ECRIT-IT          THRU 0220-ECRIT-IT-FIN
+           PERFORM 0220-ECRIT-I3          THRU 0220-ECRIT-I3-FIN
+           PERFORM 0220-ECRIT-CH          THRU 0220-ECRIT-CH-FIN
+           PERFORM 0220-ECRIT-CD          THRU 0220-ECRIT-CD-FIN
+           PERFORM 0220-ECRIT-MN          THRU 0220-ECRIT-MN-FIN
+           PERFORM 0220-ECRIT-TP          THRU 0220-ECRIT-TP-FIN
+           PERFORM 0220-ECRIT-A0          THRU 0220-ECRIT-A0-FIN
+           PERFORM 0220-ECRIT-MR          THRU 0220-ECRIT-MR-FIN
+           PERFORM 0220-ECRIT-IP          THRU 0220-ECRIT-IP-FIN
+           PERFORM 0220-ECRIT-IC          THRU 0220-ECRIT-IC-FIN
+           PERFORM 0220-ECRIT-CHO         THRU 0220-ECRIT-CHO-FIN.
+       0200-TRAITEMENT-COUPLE-SUIVANT.
+           PERFORM 0190-LECTURE-COUPLE    THRU 0190-LECTURE-COUPLE-FIN.
+       0200-TRAITEMENT-COUPLE-FIN.
+           EXIT.
+      *
+       0210-ACCES-DF01.
+           MOVE ZERO                       TO IK
+           MOVE "LGDF01"                   TO CALL-ZNMPR2
+           CALL CALL-ZNMPR2             USING DF01
+           MOVE LG-STATUS                  TO W-LO99-STATUS
+           IF OK
+              MOVE ZERO                    TO DF01-IK
+              GO TO 0210-ACCES-DF01-FIN
+           END-IF
+           MOVE 1                          TO DF01-IK
+           MOVE ALL "&"                    TO ER00-ZTERMR
+           STRING "AE521C 0210-ACCES-DF01 "
+                  "PB ACCES DF01 IDELCO=" DF01-IDELCO
+                  " STATUS=" LG-STATUS
+                  DELIMITED                BY "&"
+                                         INTO ER00-ZTERMR
+           PERFORM P-722020              THRU P-722020-FIN.
+       0210-ACCES-DF01-FIN.
+           EXIT.
+      *
+      *               UNE PARAGRAPHE D'ECRITURE PAR COMPOSANTE
+      *               (meme principe que 006-F50CH, une ligne par
+      *               composante au lieu de la somme unique)
+      *               -------------------------------------------
+       0220-ECRIT-DC.
+           MOVE SPACES                     TO WS-LIGNE-TX
+           MOVE "DC"                       TO WLT-CDCOMP
+           MOVE "DECES"                    TO WLT-LICOMP
+           MOVE X58B-TCAMDC                TO WLT-VALEUR
+           PERFORM 0225-ECRIT-LIGNE      THRU 0225-ECRIT-LIGNE-FIN.
+       0220-ECRIT-DC-FIN.
+           EXIT.
+       0220-ECRIT-IT.
+           MOVE SPACES                     TO WS-LIGNE-TX
+           MOVE "IT"                       TO WLT-CDCOMP
+           MOVE "ITT IPT"                  TO WLT-LICOMP
+           MOVE X58B-TCAMIT                TO WLT-VALEUR
+           PERFORM 0225-ECRIT-LIGNE      THRU 0225-ECRIT-LIGNE-FIN.
+       0220-ECRIT-IT-FIN.
+           EXIT.
+       0220-ECRIT-I3.
+           MOVE SPACES                     TO WS-LIGNE-TX
+           MOVE "I3"                       TO WLT-CDCOMP
+           MOVE "ITD"                      TO WLT-LICOMP
+           MOVE X58B-TCAMI3                TO WLT-VALEUR
+           PERFORM 0225-ECRIT-LIGNE      THRU 0225-ECRIT-LIGNE-FIN.
+       0220-ECRIT-I3-FIN.
+           EXIT.
+       0220-ECRIT-CH.
+           MOVE SPACES                     TO WS-LIGNE-TX
+           MOVE "CH"                       TO WLT-CDCOMP
+           MOVE "PE/CHOMAGE"               TO WLT-LICOMP
+           MOVE X58B-TCAMCH                TO WLT-VALEUR
+           PERFORM 0225-ECRIT-LIGNE      THRU 0225-ECRIT-LIGNE-FIN.
+       0220-ECRIT-CH-FIN.
+           EXIT.
+       0220-ECRIT-CD.
+           MOVE SPACES                     TO WS-LIGNE-TX
+           MOVE "CD"                       TO WLT-CDCOMP
+           MOVE "CDC"                      TO WLT-LICOMP
+           MOVE X58B-TCAMCD                TO WLT-VALEUR
+           PERFORM 0225-ECRIT-LIGNE      THRU 0225-ECRIT-LIGNE-FIN.
+       0220-ECRIT-CD-FIN.
+           EXIT.
+       0220-ECRIT-MN.
+           MOVE SPACES                     TO WS-LIGNE-TX
+           MOVE "MN"                       TO WLT-CDCOMP
+           MOVE "MNO"                      TO WLT-LICOMP
+           MOVE X58B-TCAMMN                TO WLT-VALEUR
+           PERFORM 0225-ECRIT-LIGNE      THRU 0225-ECRIT-LIGNE-FIN.
+       0220-ECRIT-MN-FIN.
+           EXIT.
+       0220-ECRIT-TP.
+           MOVE SPACES                     TO WS-LIGNE-TX
+           MOVE "TP"                       TO WLT-CDCOMP
+           MOVE "TPT"                      TO WLT-LICOMP
+           MOVE X58B-TCAMTP                TO WLT-VALEUR
+           PERFORM 0225-ECRIT-LIGNE      THRU 0225-ECRIT-LIGNE-FIN.
+       0220-ECRIT-TP-FIN.
+           EXIT.
+       0220-ECRIT-A0.
+           MOVE SPACES                     TO WS-LIGNE-TX
+           MOVE "A0"                       TO WLT-CDCOMP
+           MOVE "F0J ACCIDENTS"            TO WLT-LICOMP
+           MOVE X58B-TCAMA0                TO WLT-VALEUR
+           PERFORM 0225-ECRIT-LIGNE      THRU 0225-ECRIT-LIGNE-FIN.
+       0220-ECRIT-A0-FIN.
+           EXIT.
+       0220-ECRIT-MR.
+           MOVE SPACES                     TO WS-LIGNE-TX
+           MOVE "MR"                       TO WLT-CDCOMP
+           MOVE "F0J MALADRES.REP."        TO WLT-LICOMP
+           MOVE X58B-TCAMMR                TO WLT-VALEUR
+           PERFORM 0225-ECRIT-LIGNE      THRU 0225-ECRIT-LIGNE-FIN.
+       0220-ECRIT-MR-FIN.
+           EXIT.
+       0220-ECRIT-IP.
+           MOVE SPACES                     TO WS-LIGNE-TX
+           MOVE "IP"                       TO WLT-CDCOMP
+           MOVE "IPP"                      TO WLT-LICOMP
+           MOVE X58B-TCAMIP                TO WLT-VALEUR
+           PERFORM 0225-ECRIT-LIGNE      THRU 0225-ECRIT-LIGNE-FIN.
+       0220-ECRIT-IP-FIN.
+           EXIT.
+       0220-ECRIT-IC.
+           MOVE SPACES                     TO WS-LIGNE-TX
+           MOVE "IC"                       TO WLT-CDCOMP
+           MOVE "IPC"                      TO WLT-LICOMP
+           MOVE X58B-TCAMIC                TO WLT-VALEUR
+           PERFORM 0225-ECRIT-LIGNE      THRU 0225-ECRIT-LIGNE-FIN.
+       0220-ECRIT-IC-FIN.
+           EXIT.
+       0220-ECRIT-CHO.
+           MOVE SPACES                     TO WS-LIGNE-TX
+           MOVE "CHO"                      TO WLT-CDCOMP
+           MOVE "COMPLEMENT CHOMAGE"       TO WLT-LICOMP
+           MOVE X58B-TCOCHO                TO WLT-VALEUR
+           PERFORM 0225-ECRIT-LIGNE      THRU 0225-ECRIT-LIGNE-FIN.
+       0220-ECRIT-CHO-FIN.
+           EXIT.
+      *
+       0225-ECRIT-LIGNE.
+           MOVE DF01-IDELCO                TO WLT-IDELCO
+           MOVE COUPLES-REC-IDASCN         TO WLT-IDASCN
+           MOVE WS-LIGNE-TX                TO TXREP-REC
+           WRITE TXREP-REC
+           ADD 1                           TO WS-NBLIGNE-ECR.
+       0225-ECRIT-LIGNE-FIN.
+           EXIT.
+      *
+       0900-CLOTURE.
+           MOVE SPACES                     TO TXREP-REC
+           STRING "*** COUPLES LUS=" WS-NBCOUPLE-LUS
+                  " EN ERREUR=" WS-NBCOUPLE-KO
+                  " LIGNES ECRITES=" WS-NBLIGNE-ECR
+                  DELIMITED                BY SIZE
+                                         INTO TXREP-REC
+           WRITE TXREP-REC
+           CLOSE F-COUPLES
+           CLOSE F-TXREP
+           STOP RUN.
+       0900-CLOTURE-FIN.
+           EXIT.
+      *
+      * -------------> SOUS-PROGRAMMES PARTAGES (repris d'AE521A/AE521B)
+      *
+       P-722020.
+           MOVE "AE521C"                   TO ER00-ZNMPR2
+           MOVE "AE521C"                   TO ER00-ZNMMOD
+           MOVE "T"                        TO ER00-ZTYENT
+           MOVE "X722020"                  TO CALL-ZNMPR2
+           CALL CALL-ZNMPR2             .
+       P-722020-FIN.
+           EXIT.
+      *
+       P-51058A.
+           MOVE "X51058A"                  TO CALL-ZNMPR2
+           CALL CALL-ZNMPR2           USING X58A.
+       P-51058A-FIN.
+           EXIT.
+      *
+       P-51058B.
+           MOVE "X51058B"                  TO CALL-ZNMPR2
+           CALL CALL-ZNMPR2           USING X58B.
+       P-51058B-FIN.
+           EXIT.
+      *
+       P-510600.
+           MOVE SPACES                     TO CALL-ZNMPR2
+           STRING "X" "510600" DELIMITED   BY SIZE
+                                         INTO CALL-ZNMPR2.
+           IF CALL-ZNMPR2 (1:2) = "X"
+              MOVE "510600"                TO CALL-ZNMPR2.
+           CALL CALL-ZNMPR2             USING X601.
+       P-510600-FIN.
+           EXIT.
+      *
+       100-LECT-PARAM-PA01.
+           IF PASA-PA01-ZCMAJ = "U"
+              MOVE SPACES                  TO PASE-PA01-CPFLA9.
+           IF PASE-PA01-CPFLA9 = "`"
+              MOVE PASE-PA01               TO DE04
+              MOVE ZERO                    TO IK
+           ELSE
+              INITIALIZE                      DE04
+                                              PA01
+                                              PASE-PA01
+              MOVE PASA-PA01-ZCMAJ         TO LG-ZCMAJ
+              MOVE 01                      TO DE04-CTPARA
+              PERFORM 0260-ACCES-DE04    THRU 0260-ACCES-DE04-FIN.
+           IF IK = ZEROES
+              MOVE DE04                    TO PA01
+                                              PASE-PA01
+              MOVE "`"                     TO PASE-PA01-CPFLA9
+           ELSE
+              MOVE "SEGMENT PARAMETRE PA01 NON LU"
+                                           TO ER00-ZTERMR
+              PERFORM P-722020           THRU P-722020-FIN.
+           IF PASA-PA01-ZCMAJ = "U"
+              MOVE SPACES                  TO PASE-PA01-CPFLA9.
+       100-LECT-PARAM-PA01-FIN.
+           EXIT.
+      *
+       0260-ACCES-DE04.
+           MOVE ZERO                       TO IK
+           MOVE "CLEFDIRCIDTF"             TO LG-ORDRE
+           MOVE "LGDE04"                   TO CALL-ZNMPR2
+           CALL CALL-ZNMPR2             USING DE04
+           MOVE LG-STATUS                  TO W-LO99-STATUS.
+           IF OK
+              GO TO 0260-ACCES-DE04-FIN.
+           IF PAS-TROUVE
+              MOVE 1                       TO IK
+              GO TO 0260-ACCES-DE04-FIN.
+           MOVE ALL "&"                    TO ER00-ZTERMR
+           STRING "PB ACCES DE04 STATUS " LG-STATUS
+                  DELIMITED                BY "&"
+                                         INTO ER00-ZTERMR
+           PERFORM P-722020              THRU P-722020-FIN.
+       0260-ACCES-DE04-FIN.
+           EXIT.
