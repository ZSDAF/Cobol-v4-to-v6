@@ -0,0 +1,298 @@
+      *<cartouche>_02
+      * IMPORTANT : afin d'assurer la maintenance du programme via     *
+      * la fonctionnalit{ d'import, hormis la zone commentaires,       *
+      * le contenu du cartouche ne doit en aucun cas être alt{r{.      *
+      ******************************************************************
+      **************** CARACTERISTIQUES DU PROGRAMME *******************
+      ******************************************************************
+      * Programme    : AE521D   {crit le 08/08/2026                   *
+      * Par          : E909537                                        *
+      * Libell{ prog : ADE : Scan Nocturne Sinistres en Cours         *
+      * Cin{matique  : BA - Programme Batch autonome, planification   *
+      *                nocturne                                       *
+      * DOM / APPLI  : D5  / M2  / ZCPB                                *
+      ******************************************************************
+      ****************** COMMENTAIRES DU PROGRAMME *********************
+      ******************************************************************
+      *08/08/2026 E909537 - Cr{ation du programme.
+      *Scan nocturne de tout le portefeuille de pr}ts : pour chaque
+      *pr}t et chaque assur{, reprend { l'identique le contr}le
+      *sinistre en cours d'AE521A (007-F92HB, appel X51058E) et {crit
+      *dans un fichier de restitution les pr}ts/assur{s pour lesquels
+      *ME4A-LISINI = "OUI", pour {viter d'avoir { parcourir les pr}ts
+      *{cran par {cran { la recherche des sinistres en cours.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  AE521D.
+       AUTHOR.         "ADE : Scan Nocturne Sinistres en Cours".
+       DATE-COMPILED.   08/08/26.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+              DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-IDELCO      ASSIGN TO "IDELCO"
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-SINREP      ASSIGN TO "SINREP"
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-IDELCO
+           RECORDING MODE IS F.
+       01  IDELCO-REC.
+           05                    IDELCO-REC-IDELCO     PIC X(11).
+       FD  F-SINREP
+           RECORDING MODE IS F.
+       01  SINREP-REC            PIC X(96).
+       WORKING-STORAGE SECTION.
+      *<debut_working�>
+        COPY 'GENWGNIV'.
+      *GESTION DES ERREURS CENTRALISEE
+       01                    ER00-ZTERMR           IS EXTERNAL PIC
+                                                   X(4000).
+       01                    ER00-ZTYENT           IS EXTERNAL PIC X.
+       01                    ER00-ZNMPR2           IS EXTERNAL PIC X(8).
+       01                    ER00-ZNMMOD           IS EXTERNAL PIC X(8).
+      *GESTION DES APPELS DYNAMIQUES
+       01                    CALL-ZNMPR2           PIC X(8).
+      *Zones de buffers Acc}s Bases
+       COPY 'ZCDF01AR' REPLACING ==(PREF)== BY ==DF01==.
+       01                    DF01-IK               PIC X VALUE ZERO.
+      *Zones de buffers Echanges avec Sous-Programmes
+       COPY 'D5X58AAR' REPLACING ==(PREF)== BY ==X58A==.
+       COPY 'D5X58EAR' REPLACING ==(PREF)== BY ==X58E==.
+       COPY 'D5X58HAR' REPLACING ==(PREF)== BY ==X58H==.
+       COPY 'D5X601AR' REPLACING ==(PREF)== BY ==X601==.
+      *ENVIRONNEMENT LOGIQUE
+       01                    BLOCLG                IS EXTERNAL.
+           05                LG-ORDRE              PIC X(20).
+           05                LG-ZCMAJ              PIC X.
+           05                LG-STATUS             PIC 9(7).
+           05                LG-STATUS-INFO        PIC 9(7).
+           05                LG-ZCLREF             PIC X(100).
+           05                LG-ZCSQL1             PIC S9(9) SIGN IS
+                                                   TRAILING SEPARATE
+                                                   CHARACTER.
+           05                LG-ZCSQLC             PIC S9(9) SIGN IS
+                                                   TRAILING SEPARATE
+                                                   CHARACTER.
+           05                LG-ZCDBUG             PIC X(14).
+       01                    W-LO99-STATUS         PIC 9(5).
+                          88 OK                    VALUE 00000.
+                          88 PAS-TROUVE            VALUE 00004 10004
+                                                   20004 30004 40004
+                                                   50004 17000.
+      *Indices et divers
+       01                    J50DBR                PIC S9(4) COMP SYNC
+                                                   VALUE ZERO.
+       01                    IK                    PIC X VALUE ZERO.
+       01                    WS-LISINI             PIC X(3).
+       01                    WS-COMPTEURS.
+           05                WS-NBPRET-LUS         PIC 9(7) VALUE ZERO.
+           05                WS-NBPRET-KO          PIC 9(7) VALUE ZERO.
+           05                WS-NBASSU-VUS         PIC 9(7) VALUE ZERO.
+           05                WS-NBLIGNE-ECR        PIC 9(7) VALUE ZERO.
+       01                    WS-FIN-FICHIER        PIC X VALUE "N".
+                          88 FIN-FICHIER-IDELCO     VALUE "O".
+      *Ligne de restitution (un pret/assure en sinistre en cours)
+       01                    WS-LIGNE-SIN.
+           05                WLS-IDELCO            PIC X(11).
+           05                FILLER                PIC X(1) VALUE SPACE.
+           05                WLS-IDASCN            PIC X(11).
+           05                FILLER                PIC X(1) VALUE SPACE.
+           05                WLS-LISINI            PIC X(3).
+      *<fin_working>_01
+       PROCEDURE DIVISION.
+      *
+      * -------------> PILOTE GENERAL
+      *
+       0000-PILOTE.
+           PERFORM 0100-OUVERTURE        THRU 0100-OUVERTURE-FIN
+           PERFORM 0200-TRAITEMENT-PRET
+                                THRU 0200-TRAITEMENT-PRET-FIN
+                                UNTIL FIN-FICHIER-IDELCO
+           PERFORM 0900-CLOTURE          THRU 0900-CLOTURE-FIN.
+       0000-PILOTE-FIN.
+           EXIT.
+      *
+       0100-OUVERTURE.
+           OPEN INPUT                      F-IDELCO
+           OPEN OUTPUT                     F-SINREP
+           MOVE "IDELCO     IDASCN      SINISTRE"
+                                         TO SINREP-REC
+           WRITE SINREP-REC
+           INITIALIZE                         X601
+           PERFORM P-510600               THRU P-510600-FIN
+           PERFORM 0190-LECTURE-IDELCO    THRU 0190-LECTURE-IDELCO-FIN.
+       0100-OUVERTURE-FIN.
+           EXIT.
+      *
+       0190-LECTURE-IDELCO.
+           READ F-IDELCO
+              AT END MOVE "O"              TO WS-FIN-FICHIER
+           END-READ.
+       0190-LECTURE-IDELCO-FIN.
+           EXIT.
+      *
+       0200-TRAITEMENT-PRET.
+           ADD 1                           TO WS-NBPRET-LUS
+           MOVE IDELCO-REC-IDELCO          TO DF01-IDELCO
+           PERFORM 0210-ACCES-DF01        THRU 0210-ACCES-DF01-FIN
+           IF DF01-IK NOT = ZERO
+              ADD 1                        TO WS-NBPRET-KO
+              GO TO 0200-TRAITEMENT-PRET-SUIVANT
+           END-IF
+           PERFORM 0220-ACCES-X58H        THRU 0220-ACCES-X58H-FIN
+           IF X58H-QTASSU = ZEROES
+              ADD 1                        TO WS-NBPRET-KO
+              GO TO 0200-TRAITEMENT-PRET-SUIVANT
+           END-IF
+           PERFORM VARYING J50DBR FROM 1 BY 1
+                                        UNTIL J50DBR > X58H-QTASSU
+              ADD 1                        TO WS-NBASSU-VUS
+              PERFORM 0230-F92HB-SINISTRE
+                                        THRU 0230-F92HB-SINISTRE-FIN
+              IF WS-LISINI = "OUI"
+                 PERFORM 0240-ECRIT-LIGNE
+                                        THRU 0240-ECRIT-LIGNE-FIN
+              END-IF
+           END-PERFORM.
+       0200-TRAITEMENT-PRET-SUIVANT.
+           PERFORM 0190-LECTURE-IDELCO    THRU 0190-LECTURE-IDELCO-FIN.
+       0200-TRAITEMENT-PRET-FIN.
+           EXIT.
+      *
+       0210-ACCES-DF01.
+           MOVE ZERO                       TO IK
+           MOVE "LGDF01"                   TO CALL-ZNMPR2
+           CALL CALL-ZNMPR2             USING DF01
+           MOVE LG-STATUS                  TO W-LO99-STATUS
+           IF OK
+              MOVE ZERO                    TO DF01-IK
+              GO TO 0210-ACCES-DF01-FIN
+           END-IF
+           MOVE 1                          TO DF01-IK
+           MOVE ALL "&"                    TO ER00-ZTERMR
+           STRING "AE521D 0210-ACCES-DF01 "
+                  "PB ACCES DF01 IDELCO=" DF01-IDELCO
+                  " STATUS=" LG-STATUS
+                  DELIMITED                BY "&"
+                                         INTO ER00-ZTERMR
+           PERFORM P-722020              THRU P-722020-FIN.
+       0210-ACCES-DF01-FIN.
+           EXIT.
+      *
+       0220-ACCES-X58H.
+           INITIALIZE                         X58H
+           MOVE X601-NOVADI                TO X58H-NOVADI
+           MOVE DF01-IDELCO                TO X58H-IDPRAS
+           MOVE "X51058H"                  TO CALL-ZNMPR2
+           CALL CALL-ZNMPR2             USING X58H.
+       0220-ACCES-X58H-FIN.
+           EXIT.
+      *
+      *               RECHERCHE SINISTRE EN COURS (007-F92HB)
+      *               ------------------------------------------
+       0230-F92HB-SINISTRE.
+           MOVE "NON"                      TO WS-LISINI
+           INITIALIZE                         X58A
+           MOVE X601-NOVADI                TO X58A-NOVADI
+           MOVE DF01-IDELCO                TO X58A-IDPRAS
+           MOVE "10"                       TO X58A-IDENRE
+           MOVE "RE"                       TO X58A-ZCDFO3
+           MOVE X58H-IDASCN (J50DBR)       TO X58A-IDASCN
+           PERFORM P-51058A               THRU P-51058A-FIN
+           IF X58A-CESADI NOT = ZEROES AND X58A-CESADI NOT = "0 " AND
+              X58A-CESADI NOT = " 0" AND X58A-CESADI NOT = SPACES
+              MOVE ALL "&"                  TO ER00-ZTERMR
+              STRING "AE521D 0230-F92HB-SINISTRE "
+                     "PB RETOUR X51058A, CESADI=" X58A-CESADI
+                     " IDELCO=" DF01-IDELCO
+                     " IDASCN=" X58A-IDASCN
+                     DELIMITED              BY "&"
+                                          INTO ER00-ZTERMR
+              PERFORM P-722020            THRU P-722020-FIN
+              GO TO 0230-F92HB-SINISTRE-FIN
+           END-IF
+           INITIALIZE                         X58E
+           MOVE X601-NOVADI                TO X58E-NOVADI
+           MOVE "10"                       TO X58E-IDENRE
+           MOVE X58A-IDASCN                TO X58E-IDASCN
+           MOVE ZERO                       TO X58E-CESADI
+           MOVE "RE"                       TO X58E-ZCDFO3
+           MOVE "AE521D"                   TO X58E-ZNMPR2
+           MOVE ZEROES                     TO X58E-ZTRADI
+           PERFORM P-51058E               THRU P-51058E-FIN
+           IF X58E-CESADI = SPACES OR X58E-CESADI = ZEROES OR
+              X58E-CESADI = "0 " OR X58E-CESADI = " 0"
+              IF X58E-CPADEC NOT = ZEROES OR
+                 X58E-CPAITT NOT = ZEROES OR
+                 X58E-CPAIPA NOT = ZEROES OR
+                 X58E-CPACHO NOT = ZEROES OR X58E-CPAITD NOT = ZEROES
+                 MOVE "OUI"                 TO WS-LISINI
+              END-IF
+           END-IF.
+       0230-F92HB-SINISTRE-FIN.
+           EXIT.
+      *
+       0240-ECRIT-LIGNE.
+           MOVE SPACES                     TO WS-LIGNE-SIN
+           MOVE DF01-IDELCO                TO WLS-IDELCO
+           MOVE X58H-IDASCN (J50DBR)       TO WLS-IDASCN
+           MOVE WS-LISINI                  TO WLS-LISINI
+           MOVE WS-LIGNE-SIN                TO SINREP-REC
+           WRITE SINREP-REC
+           ADD 1                           TO WS-NBLIGNE-ECR.
+       0240-ECRIT-LIGNE-FIN.
+           EXIT.
+      *
+       0900-CLOTURE.
+           MOVE SPACES                     TO SINREP-REC
+           STRING "*** PRETS LUS=" WS-NBPRET-LUS
+                  " EN ERREUR=" WS-NBPRET-KO
+                  " ASSURES VUS=" WS-NBASSU-VUS
+                  " SINISTRES TROUVES=" WS-NBLIGNE-ECR
+                  DELIMITED                BY SIZE
+                                         INTO SINREP-REC
+           WRITE SINREP-REC
+           CLOSE F-IDELCO
+           CLOSE F-SINREP
+           STOP RUN.
+       0900-CLOTURE-FIN.
+           EXIT.
+      *
+      * -------------> SOUS-PROGRAMMES PARTAGES (repris d'AE521A)
+      *
+       P-722020.
+           MOVE "AE521D"                   TO ER00-ZNMPR2
+           MOVE "AE521D"                   TO ER00-ZNMMOD
+           MOVE "T"                        TO ER00-ZTYENT
+           MOVE "X722020"                  TO CALL-ZNMPR2
+           CALL CALL-ZNMPR2             .
+       P-722020-FIN.
+           EXIT.
+      *
+       P-51058A.
+           MOVE "X51058A"                  TO CALL-ZNMPR2
+           CALL CALL-ZNMPR2           USING X58A.
+       P-51058A-FIN.
+           EXIT.
+      *
+       P-51058E.
+           MOVE "X51058E"                  TO CALL-ZNMPR2
+           CALL CALL-ZNMPR2           USING X58E.
+       P-51058E-FIN.
+           EXIT.
+      *
+       P-510600.
+           MOVE SPACES                     TO CALL-ZNMPR2
+           STRING "X" "510600" DELIMITED   BY SIZE
+                                         INTO CALL-ZNMPR2.
+           IF CALL-ZNMPR2 (1:2) = "X"
+              MOVE "510600"                TO CALL-ZNMPR2.
+           CALL CALL-ZNMPR2             USING X601.
+       P-510600-FIN.
+           EXIT.
