@@ -0,0 +1,223 @@
+      *<cartouche>_02
+      * IMPORTANT : afin d'assurer la maintenance du programme via     *
+      * la fonctionnalit{ d'import, hormis la zone commentaires,       *
+      * le contenu du cartouche ne doit en aucun cas être alt{r{.      *
+      ******************************************************************
+      **************** CARACTERISTIQUES DU PROGRAMME *******************
+      ******************************************************************
+      * Programme    : AE521E   {crit le 08/08/2026                   *
+      * Par          : E909537                                        *
+      * Libell{ prog : ADE : Synthese Quotidienne Anomalies F204      *
+      * Cin{matique  : BA - Programme Batch autonome, planification   *
+      *                quotidienne                                    *
+      * DOM / APPLI  : D5  / M2  / ZCPB                                *
+      ******************************************************************
+      ****************** COMMENTAIRES DU PROGRAMME *********************
+      ******************************************************************
+      *08/08/2026 E909537 - Cr{ation du programme.
+      *Synthese quotidienne du log d'anomalies F204 (aliment{ ligne {
+      *ligne par P-722020/X722020 { partir de ER00-ZTERMR, dans tous
+      *les programmes de la cha}ne - cf 100-F9EER/F97-SORTIE-ER95/
+      *F97-SORTIE-ER96 dans AE521A). Le segment F204 lui-m}me est
+      *produit par le sous-programme externe X722020 ; son layout
+      *n'{tait pas livr{ dans cet arbre et a {t{ reconstitu{ (copybook
+      *ZCF204AR), limit{ aux seules zones EXTERNAL ER00-ZNMPR2/ZNMMOD/
+      *ZTYENT/ZTERMR effectivement renseign{es avant chaque PERFORM
+      *P-722020 - aucun code anomalie structur{ distinct de ZTERMR
+      *n'existe dans cette cha}ne, donc aucun n'a {t{ invent{. Lit un
+      *extrait s{quentiel du F204 du jour et produit une ligne de
+      *synthese avec le nombre d'occurrences, au lieu de devoir
+      *parcourir le log ligne { ligne.
+      *08/08/2026 E909537 - P-722020 alimente ZNMMOD { la m}me valeur
+      *que ZNMPR2 dans toute la cha}ne (cf P-722020 de test.cbl) : ce
+      *n'{tait donc pas un second axe de regroupement utilisable. La
+      *synthese classe maintenant par programme {metteur (ZNMPR2) et
+      *par d{but de message ZTERMR (WS-DIGEST-ZTYPAN, 24 premiers
+      *caract}res) - seul champ qui varie r{ellement d'un type
+      *d'anomalie { l'autre en l'absence de code anomalie structur{.
+      *Approximatif par nature (deux anomalies distinctes dont le
+      *message commence { l'identique fusionnent dans la m}me ligne) ;
+      *{ pr{ciser si la cha}ne se dote un jour d'un vrai code anomalie.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  AE521E.
+       AUTHOR.         "ADE : Synthese Quotidienne Anomalies F204".
+       DATE-COMPILED.   08/08/26.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-F204LOG     ASSIGN TO "F204LOG"
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-DIGREP      ASSIGN TO "DIGREP"
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-F204LOG
+           RECORDING MODE IS F.
+           COPY 'ZCF204AR' REPLACING ==(PREF)== BY ==F204LOG-REC==.
+       FD  F-DIGREP
+           RECORDING MODE IS F.
+       01  DIGREP-REC            PIC X(96).
+       WORKING-STORAGE SECTION.
+      *<debut_working�>
+        COPY 'GENWGNIV'.
+      *GESTION DES ERREURS CENTRALISEE
+       01                    ER00-ZTERMR           IS EXTERNAL PIC
+                                                   X(4000).
+       01                    ER00-ZTYENT           IS EXTERNAL PIC X.
+       01                    ER00-ZNMPR2           IS EXTERNAL PIC X(8).
+       01                    ER00-ZNMMOD           IS EXTERNAL PIC X(8).
+      *GESTION DES APPELS DYNAMIQUES
+       01                    CALL-ZNMPR2           PIC X(8).
+       01                    IK                    PIC X VALUE ZERO.
+      *Indices et divers
+       01                    WS-MAX-COMBO          PIC S9(4) COMP SYNC
+                                                   VALUE +0500.
+       01                    WS-NBCOMBO            PIC S9(4) COMP SYNC
+                                                   VALUE ZERO.
+       01                    J92DGR                PIC S9(4) COMP SYNC
+                                                   VALUE ZERO.
+       01                    WS-TROUVE             PIC X VALUE "N".
+       01                    WS-ZTYPAN-COURANT     PIC X(24).
+                          88 COMBO-TROUVE           VALUE "O".
+       01                    WS-FIN-FICHIER        PIC X VALUE "N".
+                          88 FIN-FICHIER-F204       VALUE "O".
+       01                    WS-COMPTEURS.
+           05                WS-NBLIGNE-LUES       PIC 9(7) VALUE ZERO.
+           05                WS-NBLIGNE-DEBORD     PIC 9(7) VALUE ZERO.
+       01                    WS-NBCOMBO-DISP       PIC 9(4).
+      *Table d'accumulation des compteurs par programme / type anomalie
+      *(CAGIPINC0281457-2 : ZNMMOD est toujours alimente a la meme
+      *valeur que ZNMPR2 par P-722020 (cf test.cbl), donc ne peut pas
+      *servir de 2eme axe - le classement ci-dessous se fait sur les
+      *premiers caracteres du message ZTERMR, seul champ qui varie
+      *reellement d'une anomalie a l'autre)
+       01                    WS-TABLE-DIGEST.
+           05                WS-DIGEST             OCCURS 500 TIMES
+                                                   INDEXED BY J92DGX.
+               10            WS-DIGEST-ZNMPR2      PIC X(8).
+               10            WS-DIGEST-ZTYPAN      PIC X(24).
+               10            WS-DIGEST-COMPTE      PIC 9(7) VALUE ZERO.
+      *Ligne de synthese
+       01                    WS-LIGNE-DIG.
+           05                WLD-ZNMPR2            PIC X(8).
+           05                FILLER                PIC X(1) VALUE SPACE.
+           05                WLD-ZTYPAN            PIC X(24).
+           05                FILLER                PIC X(1) VALUE SPACE.
+           05                WLD-COMPTE            PIC ZZZZZZ9.
+      *<fin_working>_01
+       PROCEDURE DIVISION.
+      *
+      * -------------> PILOTE GENERAL
+      *
+       0000-PILOTE.
+           PERFORM 0100-OUVERTURE        THRU 0100-OUVERTURE-FIN
+           PERFORM 0200-ACCUMULE-LIGNE
+                                THRU 0200-ACCUMULE-LIGNE-FIN
+                                UNTIL FIN-FICHIER-F204
+           PERFORM 0900-CLOTURE          THRU 0900-CLOTURE-FIN.
+       0000-PILOTE-FIN.
+           EXIT.
+      *
+       0100-OUVERTURE.
+           OPEN INPUT                      F-F204LOG
+           OPEN OUTPUT                     F-DIGREP
+           MOVE "PROGRAMME  TYPE-ANOMALIE (DEBUT ZTERMR)  COMPTE"
+                                         TO DIGREP-REC
+           WRITE DIGREP-REC
+           PERFORM VARYING J92DGR FROM 1 BY 1
+                                        UNTIL J92DGR > WS-MAX-COMBO
+              INITIALIZE                      WS-DIGEST (J92DGR)
+           END-PERFORM
+           PERFORM 0190-LECTURE-F204      THRU 0190-LECTURE-F204-FIN.
+       0100-OUVERTURE-FIN.
+           EXIT.
+      *
+       0190-LECTURE-F204.
+           READ F-F204LOG
+              AT END MOVE "O"              TO WS-FIN-FICHIER
+           END-READ.
+       0190-LECTURE-F204-FIN.
+           EXIT.
+      *
+      *               RECHERCHE / MISE A JOUR DU COMPTEUR DU COUPLE
+      *               PROGRAMME-ZNMPR2 / TYPE-ANOMALIE (DEBUT ZTERMR)
+      *               ----------------------------------------------
+       0200-ACCUMULE-LIGNE.
+           ADD 1                           TO WS-NBLIGNE-LUES
+           MOVE "N"                        TO WS-TROUVE
+           MOVE F204LOG-REC-ZTERMR (1:24)  TO WS-ZTYPAN-COURANT
+           PERFORM VARYING J92DGR FROM 1 BY 1
+               UNTIL J92DGR > WS-NBCOMBO OR COMBO-TROUVE
+              IF WS-DIGEST-ZNMPR2 (J92DGR) = F204LOG-REC-ZNMPR2
+              AND WS-DIGEST-ZTYPAN (J92DGR) = WS-ZTYPAN-COURANT
+                 ADD 1                      TO WS-DIGEST-COMPTE
+                                                               (J92DGR)
+                 MOVE "O"                   TO WS-TROUVE
+              END-IF
+           END-PERFORM
+           IF NOT COMBO-TROUVE
+              IF WS-NBCOMBO < WS-MAX-COMBO
+                 ADD 1                      TO WS-NBCOMBO
+                 MOVE F204LOG-REC-ZNMPR2    TO WS-DIGEST-ZNMPR2
+                                                          (WS-NBCOMBO)
+                 MOVE WS-ZTYPAN-COURANT     TO WS-DIGEST-ZTYPAN
+                                                          (WS-NBCOMBO)
+                 MOVE 1                     TO WS-DIGEST-COMPTE
+                                                          (WS-NBCOMBO)
+              ELSE
+      *               TABLE SATUREE - LIGNE NON RETENUE
+                 ADD 1                      TO WS-NBLIGNE-DEBORD
+              END-IF
+           END-IF
+           PERFORM 0190-LECTURE-F204      THRU 0190-LECTURE-F204-FIN.
+       0200-ACCUMULE-LIGNE-FIN.
+           EXIT.
+      *
+       0900-CLOTURE.
+           PERFORM VARYING J92DGR FROM 1 BY 1
+                                        UNTIL J92DGR > WS-NBCOMBO
+              MOVE SPACES                   TO WS-LIGNE-DIG
+              MOVE WS-DIGEST-ZNMPR2 (J92DGR) TO WLD-ZNMPR2
+              MOVE WS-DIGEST-ZTYPAN (J92DGR) TO WLD-ZTYPAN
+              MOVE WS-DIGEST-COMPTE (J92DGR) TO WLD-COMPTE
+              MOVE WS-LIGNE-DIG              TO DIGREP-REC
+              WRITE DIGREP-REC
+           END-PERFORM
+           MOVE SPACES                     TO DIGREP-REC
+           MOVE WS-NBCOMBO                 TO WS-NBCOMBO-DISP
+           STRING "*** LIGNES LUES=" WS-NBLIGNE-LUES
+                  " COUPLES DISTINCTS=" WS-NBCOMBO-DISP
+                  " LIGNES NON RETENUES (TABLE SATUREE)="
+                  WS-NBLIGNE-DEBORD
+                  DELIMITED                BY SIZE
+                                         INTO DIGREP-REC
+           WRITE DIGREP-REC
+           IF WS-NBLIGNE-DEBORD NOT = ZERO
+              MOVE ALL "&"                  TO ER00-ZTERMR
+              STRING "AE521E 0900-CLOTURE "
+                     "TABLE DIGEST SATUREE, LIGNES PERDUES="
+                     WS-NBLIGNE-DEBORD
+                     DELIMITED              BY "&"
+                                          INTO ER00-ZTERMR
+              PERFORM P-722020            THRU P-722020-FIN
+           END-IF
+           CLOSE F-F204LOG
+           CLOSE F-DIGREP
+           STOP RUN.
+       0900-CLOTURE-FIN.
+           EXIT.
+      *
+      * -------------> SOUS-PROGRAMMES PARTAGES (repris d'AE521A)
+      *
+       P-722020.
+           MOVE "AE521E"                   TO ER00-ZNMPR2
+           MOVE "AE521E"                   TO ER00-ZNMMOD
+           MOVE "T"                        TO ER00-ZTYENT
+           MOVE "X722020"                  TO CALL-ZNMPR2
+           CALL CALL-ZNMPR2             .
+       P-722020-FIN.
+           EXIT.
