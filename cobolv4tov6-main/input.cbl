@@ -31,6 +31,20 @@
                         PICTURE 9(2).
        01      WW00-CLRIB1
                         PICTURE 9(2).
+       01      WW00-IBBAN
+                        PICTURE X(23).
+       01      WW00-IBNUM
+                        PICTURE X(29).
+       01      WW00-IBCLE
+                        PICTURE 9(2).
+       01      WW00-IBIDX  COMPUTATIONAL
+                        PICTURE S9(4).
+       01      WW00-IBDGT
+                        PICTURE 9.
+       01      WW00-IBQUO  COMPUTATIONAL
+                        PICTURE S9(6).
+       01      WW00-IBMOD  COMPUTATIONAL
+                        PICTURE S9(4).
        01      WW00-RESULTAT.
           05   WW00-ZN009
                         PICTURE 9(9).
@@ -47,6 +61,7 @@
             12            ZP7Q-CDBGD4 PICTURE  X(05).
             12            ZP7Q-CLRIB0 PICTURE  9(2).
             11            ZP7Q-CDRET0 PICTURE  X.
+            11            ZP7Q-IBAN   PICTURE  X(27).
             10            ZP7Q-ZQJLGH PICTURE  S9(4)
                           COMPUTATIONAL.
        01                 ZW00.
@@ -153,8 +168,8 @@
        01   ZONES-UTILISATEUR PICTURE X.
        LINKAGE SECTION.
        01               DFHCOMMAREA.
-          05            FILLER PICTURE X(34).
-       PROCEDURE DIVISION USING.
+          05            FILLER PICTURE X(61).
+       PROCEDURE DIVISION USING DFHCOMMAREA.
        F01.           EXIT.
        F01CA.
            EXEC CICS   PUSH HANDLE                           END-EXEC.
@@ -262,6 +277,23 @@
        F92CZ.
            MOVE        WW00-CLRIB1 TO ZP7Q-CLRIB0.
        F92CZ-FN. EXIT.
+       F92CQ.
+           STRING      ZP7Q-CDETA8 ZP7Q-CDBGD4 ZP7Q-NCPTEI WW00-CLRIB1
+                       DELIMITED BY SIZE INTO WW00-IBBAN.
+           STRING      WW00-IBBAN '152700'
+                       DELIMITED BY SIZE INTO WW00-IBNUM.
+           MOVE        ZERO TO WW00-IBMOD.
+           PERFORM     VARYING WW00-IBIDX FROM 1 BY 1
+                       UNTIL WW00-IBIDX > 29
+               MOVE    WW00-IBNUM (WW00-IBIDX:1) TO WW00-IBDGT
+               COMPUTE WW00-IBQUO = (WW00-IBMOD * 10) + WW00-IBDGT
+               DIVIDE  WW00-IBQUO BY 97
+                       GIVING WW00-IBQUO REMAINDER WW00-IBMOD
+           END-PERFORM.
+           SUBTRACT    WW00-IBMOD FROM 98 GIVING WW00-IBCLE.
+           STRING      'FR' WW00-IBCLE WW00-IBBAN
+                       DELIMITED BY SIZE INTO ZP7Q-IBAN.
+       F92CQ-FN. EXIT.
        F92CL-FN. EXIT.
        F9520.   EXIT.
        F9520-C. MOVE DAT73C TO DATCTY.
