@@ -0,0 +1,998 @@
+      *<cartouche>_02
+      * IMPORTANT : afin d'assurer la maintenance du programme via     *
+      * la fonctionnalit{ d'import, hormis la zone commentaires,       *
+      * le contenu du cartouche ne doit en aucun cas être alt{r{.      *
+      ******************************************************************
+      **************** CARACTERISTIQUES DU PROGRAMME *******************
+      ******************************************************************
+      * Programme    : AE521B   {crit le 08/08/2026                   *
+      * Par          : E909537                                        *
+      * Libell{ prog : ADE : Extraction Batch Conditions d'assurance  *
+      * Cin{matique  : BA - Programme Batch autonome                  *
+      * DOM / APPLI  : D5  / M2  / ZCPB                                *
+      ******************************************************************
+      ****************** COMMENTAIRES DU PROGRAMME *********************
+      ******************************************************************
+      *08/08/2026 E909537 - Cr{ation du programme.
+      *Extraction en masse des conditions d'assurance (ADE) pour un
+      *portefeuille de pr}ts. Lit un fichier de num{ros de pr}t
+      *(IDELCO) et produit, pour chaque assur{ de chaque pr}t, une
+      *ligne par garantie (code, libell{, taux, franchise) dans un
+      *fichier de restitution - {quivalent batch de l'{cran ME4A
+      *(AE521A, fonctions 005-F50CF/006-F50CH/007-F50DD).
+      *La d{termination des codes/libell{s de garantie (007-F50DD) et
+      *le calcul du taux (006-F50CH) sont repris { l'identique de
+      *AE521A. Les libell{s de franchise ITT/IPT, TPT, PE et CDC
+      *(099-F92LB/LD/LF/LH dans AE521A) s'appuient en ligne sur une
+      *recherche de rubrique START (TD15/DE-RB0990ADIxxx-B) qui
+      *d{pend de l'infrastructure d'acc}s {cran ; en batch, ce libell{
+      *est restitu{ { "NON CALCULE".
+      *De m}me, l'ajustement du capital assur{ via AC70/TF81 (caisse
+      *en ream{nagement Lorraine, 099-F92CN) n'est pas repris : le
+      *capital est calcul{ sur la base DF01-MTPACR/DF01-MKRAPR.
+      *08/08/2026 E909537 - 0240-F50DB-GARANTIE traitait tous les
+      *assur{s par l'EVALUATE code-garantie (CDGADE) propre { l'horizon
+      *H2, y compris les assur{s r{solus en H0/H1. Le programme
+      *distingue maintenant les 4 cas d'AE521A (007-F50DD) : horizon
+      *pr}t H0/H1 et horizon pr}t MIXTE avec assur{ H0/H1 alimentent la
+      *garantie retenue via CPRIG2/QQRIG (099-F92FG/FI/FK/FM/FO) au lieu
+      *de CPOUIN/LIFRAN, et les codes de l'autre sous-horizon sont
+      *gris{s comme { l'{cran. La colonne "retenue" du rapport reprend
+      *CPRIG2 pour ces garanties (le rapport ne porte qu'une seule
+      *colonne retenue, cf 0243-ALIM-GARANTIE-RIG2). La s{lection
+      *s'appuie sur CDGADE (code num{rique stable) plut}t que sur le
+      *libell{ LIGADE utilis{ { l'{cran, car ce libell{ provient d'une
+      *recherche TD15 hors p{rim}tre batch (cf note ci-dessus).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  AE521B.
+       AUTHOR.         "ADE : Extraction Batch Conditions d'assurance".
+       DATE-COMPILED.   08/08/26.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+              DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-IDELCO      ASSIGN TO "IDELCO"
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-ADEREP      ASSIGN TO "ADEREP"
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-IDELCO
+           RECORDING MODE IS F.
+       01  IDELCO-REC.
+           05                    IDELCO-REC-IDELCO     PIC X(11).
+       FD  F-ADEREP
+           RECORDING MODE IS F.
+       01  ADEREP-REC           PIC X(80).
+       WORKING-STORAGE SECTION.
+      *<debut_working�>
+      *
+      * Working - Gestion des d{branchements (GO TO)
+      *
+        COPY 'GENWGNIV'.
+      *GESTION DES ERREURS CENTRALISEE
+       01                    ER00-ZTERMR           IS EXTERNAL PIC
+                                                   X(4000).
+       01                    ER00-ZTYENT           IS EXTERNAL PIC X.
+       01                    ER00-ZNMPR2           IS EXTERNAL PIC X(8).
+       01                    ER00-ZNMMOD           IS EXTERNAL PIC X(8).
+      *GESTION DES APPELS DYNAMIQUES
+       01                    CALL-ZNMPR2           PIC X(8).
+      *Zones de buffers Acc}s Bases
+      *
+      *  SEGMENT  : ELEMENT DE CONTRAT  CREDIT
+      *
+       COPY 'ZCDF01AR' REPLACING ==(PREF)== BY ==DF01==.
+       01                    DF01-IK               PIC X VALUE ZERO.
+      *Zones de buffers Echanges avec Sous-Programmes
+      *ACCES SOUS PROGRAMME X51058A, X51058B, X51058H
+      *
+      *  SEGMENT  : INTERFACE ADI ACCES ADHESION ET AD11
+      *
+       COPY 'D5X58AAR' REPLACING ==(PREF)== BY ==X58A==.
+      *
+      *  SEGMENT  : INTERFACE ADI AUTOMATE COTISATIONS
+      *
+       COPY 'D5X58BAR' REPLACING ==(PREF)== BY ==X58B==.
+      *
+      *  SEGMENT  : INTERFACE ADI 530001 ADI M25228
+      *
+       COPY 'D5X58HAR' REPLACING ==(PREF)== BY ==X58H==.
+      *ACCES SOUS PROGRAMME X510600, RECUPERATION VERSION ADI
+      *
+      *  SEGMENT  : ZONE DE COM. SP X510600
+      *
+       COPY 'D5X601AR' REPLACING ==(PREF)== BY ==X601==.
+      *ENVIRONNEMENT LOGIQUE
+       01                    BLOCLG                IS EXTERNAL.
+           05                LG-ORDRE              PIC X(20).
+           05                LG-ZCMAJ              PIC X.
+           05                LG-STATUS             PIC 9(7).
+           05                LG-STATUS-INFO        PIC 9(7).
+           05                LG-ZCLREF             PIC X(100).
+           05                LG-ZCSQL1             PIC S9(9) SIGN IS
+                                                   TRAILING SEPARATE
+                                                   CHARACTER.
+           05                LG-ZCSQLC             PIC S9(9) SIGN IS
+                                                   TRAILING SEPARATE
+                                                   CHARACTER.
+           05                LG-ZCDBUG             PIC X(14).
+       01                    W-LO99-STATUS         PIC 9(5).
+                          88 OK                    VALUE 00000.
+                          88 PAS-TROUVE            VALUE 00004 10004
+                                                   20004 30004 40004
+                                                   50004 17000.
+      *ZONES POUR GESTION LECTURE PARAM}TRE
+       01                    PASA-PA01-CPABTD      PIC X(01)
+                                                          VALUE "A".
+       01                    PASA-PA01-ZCMAJ       PIC X
+                                                          VALUE "L".
+       01                    PASE-PA01        IS EXTERNAL.
+           05                PASE-PA01-CTPARA      PIC 99.
+           05                PASE-PA01-FILLER      PIC X(1000).
+       01                    PASE-PA01-BALISE IS EXTERNAL.
+           05                PASE-PA01-CPFLA9      PIC X.
+       COPY 'ZCJC01AU' REPLACING ==(PREF)== BY ==PA01==.
+      *ZONES POUR GESTION LECTURE PARAM}TRE
+       01                    PASA-PA99-CPABTD      PIC X(01)
+                                                          VALUE "A".
+       01                    PASA-PA99-ZCMAJ       PIC X
+                                                          VALUE "L".
+       01                    PASE-PA99        IS EXTERNAL.
+           05                PASE-PA99-CTPARA      PIC 99.
+           05                PASE-PA99-FILLER      PIC X(1000).
+       01                    PASE-PA99-BALISE IS EXTERNAL.
+           05                PASE-PA99-CPFLA9      PIC X.
+       COPY 'D5JC99AU' REPLACING ==(PREF)== BY ==PA99==.
+       COPY 'ZCDE04AR' REPLACING ==(PREF)== BY ==DE04==.
+       01                    DE04-IK               PIC X VALUE ZERO.
+      *Zone de composition ME4A autonome (hors commarea CICS)
+       01                    ME4A.
+       COPY 'M29G4AAF' REPLACING ==(PREF)== BY ==ME4A==.
+      *Indices et compteurs (repris des conventions AE521A)
+       01                    INDICES-AE521B        COMP SYNC.
+           05                IZLGAL                PIC S9(4) VALUE ZERO.
+           05                IZLGAM                PIC S9(4) VALUE
+                                                   +0020.
+           05                IZZLAM                PIC S9(4) VALUE
+                                                   +0010.
+           05                J50CFR                PIC S9(4) VALUE ZERO.
+           05                J50DBR                PIC S9(4) VALUE ZERO.
+           05                J92BDR                PIC S9(4) VALUE ZERO.
+           05                J92BFR                PIC S9(4) VALUE ZERO.
+           05                J92CLR                PIC S9(4) VALUE ZERO.
+           05                J92EER                PIC S9(4) VALUE ZERO.
+           05                J92FFR                PIC S9(4) VALUE ZERO.
+           05                J92FRR                PIC S9(4) VALUE ZERO.
+           05                J92GPR                PIC S9(4) VALUE ZERO.
+           05                J92GSR                PIC S9(4) VALUE ZERO.
+           05                J92RPT                PIC S9(4) VALUE ZERO.
+      *Compteur pr}ts / lignes trait{s pour le bilan final
+       01                    WS-COMPTEURS.
+           05                WS-NBPRET-LUS         PIC 9(7) VALUE ZERO.
+           05                WS-NBPRET-KO          PIC 9(7) VALUE ZERO.
+           05                WS-NBLIGNE-ECR        PIC 9(7) VALUE ZERO.
+      *Divers
+       01                    WS-FIN-FICHIER        PIC X VALUE "N".
+                          88 FIN-FICHIER-IDELCO     VALUE "O".
+       01                    WS-PDECHM             PIC S9(3) VALUE ZERO.
+       01                    WS-PDUR18             PIC S9(7) VALUE ZERO.
+       01                    IK                    PIC X VALUE ZERO.
+      *Ligne de restitution ADE (une ligne par assur{ x garantie)
+       01                    WS-LIGNE-ADE.
+           05                WLA-IDELCO            PIC X(11).
+           05                FILLER                PIC X(1) VALUE SPACE.
+           05                WLA-IDASCN            PIC X(17).
+           05                FILLER                PIC X(1) VALUE SPACE.
+           05                WLA-CDGADE            PIC X(2).
+           05                FILLER                PIC X(1) VALUE SPACE.
+           05                WLA-LIGADE            PIC X(8).
+           05                FILLER                PIC X(1) VALUE SPACE.
+           05                WLA-TXMAD1            PIC ZZ9,99999.
+           05                FILLER                PIC X(1) VALUE SPACE.
+           05                WLA-CPOUIN            PIC X(1).
+           05                FILLER                PIC X(1) VALUE SPACE.
+           05                WLA-LIFRAN            PIC X(14).
+      *<fin_working>_01
+       PROCEDURE DIVISION.
+      *
+      * -------------> PILOTE GENERAL
+      *
+       0000-PILOTE.
+           PERFORM 0100-OUVERTURE        THRU 0100-OUVERTURE-FIN
+           PERFORM 0200-TRAITEMENT-PRET  THRU 0200-TRAITEMENT-PRET-FIN
+                                        UNTIL FIN-FICHIER-IDELCO
+           PERFORM 0900-CLOTURE          THRU 0900-CLOTURE-FIN.
+       0000-PILOTE-FIN.
+           EXIT.
+      *
+       0100-OUVERTURE.
+           OPEN INPUT                      F-IDELCO
+           OPEN OUTPUT                     F-ADEREP
+           MOVE "IDELCO     IDASCN            CDGADE LIGADE      TXM
+      -    "AD1 R LIFRAN"            TO ADEREP-REC
+           WRITE ADEREP-REC
+      *               RECHERCHE NO VERSION ADI
+      *               ------------------------
+           INITIALIZE                         X601
+           PERFORM P-510600               THRU P-510600-FIN
+      *               Lecture Param}tre PA01/PA99 Mode L
+           PERFORM 100-LECT-PARAM-PA01    THRU 100-LECT-PARAM-PA01-FIN
+           PERFORM 100-LECT-PARAM-PA99    THRU 100-LECT-PARAM-PA99-FIN
+           PERFORM 0190-LECTURE-IDELCO    THRU 0190-LECTURE-IDELCO-FIN.
+       0100-OUVERTURE-FIN.
+           EXIT.
+      *
+       0190-LECTURE-IDELCO.
+           READ F-IDELCO
+              AT END MOVE "O"              TO WS-FIN-FICHIER
+           END-READ.
+       0190-LECTURE-IDELCO-FIN.
+           EXIT.
+      *
+       0200-TRAITEMENT-PRET.
+           ADD 1                           TO WS-NBPRET-LUS
+           MOVE IDELCO-REC-IDELCO          TO DF01-IDELCO
+      *               INITIALISATION ZLGARA ET ZZLASS
+      *               --------------------------------
+           PERFORM VARYING J92BDR FROM 1 BY 1
+                                        UNTIL J92BDR > IZLGAM
+              INITIALIZE                      ME4A-LIGADE (J92BDR)
+                                              ME4A-CDGADE (J92BDR)
+           END-PERFORM
+           PERFORM VARYING J92BFR FROM 1 BY 1
+                                        UNTIL J92BFR > IZZLAM
+              INITIALIZE                      ME4A-ZZLASS (J92BFR)
+           END-PERFORM
+           MOVE "ZZ"                       TO ME4A-CDHRZ1
+      *               CODE MARCHE - RESOLU PAR ASSURE VIA X51058A
+      *               (X58A-CDMAAS, CF 0230-F50CF-TAUX) - "ZZ" EST UN
+      *               SENTINEL DE PRET NON ENCORE RESOLU, REPLIE SUR CS
+      *               SI AUCUN ASSURE N'A RENVOYE DE CODE MARCHE
+           MOVE "ZZ"                       TO ME4A-CDMAAS
+      *               ACCES DF01
+      *               ----------
+           PERFORM 0210-ACCES-DF01        THRU 0210-ACCES-DF01-FIN
+           IF DF01-IK NOT = ZERO
+              ADD 1                        TO WS-NBPRET-KO
+              GO TO 0200-TRAITEMENT-PRET-SUIVANT
+           END-IF
+      *               ACCES X58H (LISTE DES ASSURES)
+      *               -------------------------------
+           PERFORM 0220-ACCES-X58H        THRU 0220-ACCES-X58H-FIN
+           IF X58H-QTASSU = ZEROES
+              ADD 1                        TO WS-NBPRET-KO
+              GO TO 0200-TRAITEMENT-PRET-SUIVANT
+           END-IF
+      *               BOUCLE TAUX / ASSURE (005-F50CF)
+      *               ---------------------------------
+           PERFORM VARYING J50CFR FROM 1 BY 1
+                                        UNTIL J50CFR > X58H-QTASSU
+              PERFORM 0230-F50CF-TAUX   THRU 0230-F50CF-TAUX-FIN
+           END-PERFORM
+      *               BOUCLE GARANTIES / ASSURE (006-F50DB/007-F50DD)
+      *               -------------------------------------------------
+           IF ME4A-CDHRZ1 = SPACES OR ME4A-CDHRZ1 = ZEROES
+              MOVE "H0"                    TO ME4A-CDHRZ1
+           END-IF
+           IF ME4A-CDMAAS = "ZZ" OR ME4A-CDMAAS = SPACES
+              OR ME4A-CDMAAS = ZEROES
+              MOVE "CS"                    TO ME4A-CDMAAS
+           END-IF
+           PERFORM VARYING J50DBR FROM 1 BY 1
+                                        UNTIL J50DBR > X58H-QTASSU
+              PERFORM 0240-F50DB-GARANTIE
+                                        THRU 0240-F50DB-GARANTIE-FIN
+           END-PERFORM
+      *               ECRITURE DES LIGNES DE RESTITUTION
+      *               -----------------------------------
+           PERFORM VARYING J50DBR FROM 1 BY 1
+                                        UNTIL J50DBR > X58H-QTASSU
+              PERFORM 0250-ECRITURE-ASSURE
+                                        THRU 0250-ECRITURE-ASSURE-FIN
+           END-PERFORM.
+       0200-TRAITEMENT-PRET-SUIVANT.
+           PERFORM 0190-LECTURE-IDELCO    THRU 0190-LECTURE-IDELCO-FIN.
+       0200-TRAITEMENT-PRET-FIN.
+           EXIT.
+      *
+      *               ACCES DF01 CLE COMPLETE
+      *               -----------------------
+       0210-ACCES-DF01.
+           MOVE ZERO                       TO IK
+           MOVE "LGDF01"                   TO CALL-ZNMPR2
+           CALL CALL-ZNMPR2             USING DF01
+           MOVE LG-STATUS                  TO W-LO99-STATUS
+           IF OK
+              MOVE ZERO                    TO DF01-IK
+              GO TO 0210-ACCES-DF01-FIN
+           END-IF
+           MOVE 1                          TO DF01-IK
+           MOVE ALL "&"                    TO ER00-ZTERMR
+           STRING "AE521B 0210-ACCES-DF01 "
+                  "PB ACCES DF01 IDELCO=" DF01-IDELCO
+                  " STATUS=" LG-STATUS
+                  DELIMITED                BY "&"
+                                         INTO ER00-ZTERMR
+           PERFORM P-722020              THRU P-722020-FIN.
+       0210-ACCES-DF01-FIN.
+           EXIT.
+      *
+      *               ACCES X58H (LISTE DES ASSURES DU PRET)
+      *               ---------------------------------------
+       0220-ACCES-X58H.
+           INITIALIZE                         X58H
+           PERFORM VARYING J92RPT FROM 1 BY 1
+                                        UNTIL J92RPT > 10
+              INITIALIZE                      X58H-ZZASSU (J92RPT)
+           END-PERFORM
+           MOVE X601-NOVADI                TO X58H-NOVADI
+           MOVE DF01-IDELCO                TO X58H-IDPRAS
+           MOVE "X51058H"                  TO CALL-ZNMPR2
+           CALL CALL-ZNMPR2             USING X58H.
+       0220-ACCES-X58H-FIN.
+           EXIT.
+      *
+      *               CALCUL TAUX / ASSURE (005-F50CF ALLEGE)
+      *               ------------------------------------------
+       0230-F50CF-TAUX.
+           MOVE X58H-LINOA1 (J50CFR)       TO ME4A-LINOAS (J50CFR)
+           MOVE X58H-DANAIS (J50CFR)       TO ME4A-DANAIS (J50CFR)
+           MOVE X58H-IDASCN (J50CFR)       TO ME4A-IDASCN (J50CFR)
+           MOVE X58H-CQRPCN (J50CFR)       TO ME4A-CQRPCN (J50CFR)
+           INITIALIZE                         X58B
+           PERFORM VARYING J92CLR FROM 1 BY 1
+                                        UNTIL J92CLR > 660
+              MOVE ZEROES                  TO X58B-MKDUT8 (J92CLR)
+                                              X58B-MCCOMF (J92CLR)
+                                              X58B-MCCOMG (J92CLR)
+           END-PERFORM
+      *               ACCES AD10-AD11 - CODE HORIZON GENERAL
+      *               --------------------------------------
+           INITIALIZE                         X58A
+           MOVE X601-NOVADI                TO X58A-NOVADI
+           MOVE ME4A-IDELCO                TO X58A-IDPRAS
+           MOVE "10"                       TO X58A-IDENRE
+           MOVE "RE"                       TO X58A-ZCDFO3
+           MOVE ME4A-IDASCN (J50CFR)       TO X58A-IDASCN
+           PERFORM P-51058A               THRU P-51058A-FIN
+      *               PROBLEME RETOUR X51058A - CODE RETOUR ADI EN CLAIR
+           IF X58A-CESADI NOT = ZEROES AND X58A-CESADI NOT = "0 " AND
+              X58A-CESADI NOT = " 0" AND X58A-CESADI NOT = SPACES
+              MOVE ALL "&"                 TO ER00-ZTERMR
+              STRING "AE521B 0230-F50CF-TAUX "
+                     "PB RETOUR X51058A, CESADI=" X58A-CESADI
+                     " IDELCO=" ME4A-IDELCO
+                     " IDASCN=" X58A-IDASCN
+                     DELIMITED             BY "&"
+                                         INTO ER00-ZTERMR
+              PERFORM P-722020           THRU P-722020-FIN
+           END-IF
+      *               DEFINITION HORIZON GENERAL - RECONCILIATION
+      *               --------------------------------------------
+           IF ME4A-CDHRZ1 = "ZZ"
+              MOVE X58A-CDHRZ              TO ME4A-CDHRZ1
+           END-IF
+           IF ME4A-CDHRZ1 NOT = "ZZ" AND ME4A-CDHRZ1 NOT = "H2" AND
+              X58A-CDHRZ = "H2"
+              PERFORM 0231-LOG-RECONCIL-HRZ
+                                        THRU 0231-LOG-RECONCIL-HRZ-FIN
+              MOVE "MI"                    TO ME4A-CDHRZ1
+           END-IF
+           IF ME4A-CDHRZ1 = "H2" AND X58A-CDHRZ NOT = "H2"
+              PERFORM 0231-LOG-RECONCIL-HRZ
+                                        THRU 0231-LOG-RECONCIL-HRZ-FIN
+              MOVE "MI"                    TO ME4A-CDHRZ1
+           END-IF
+      *               DEFINITION CODE MARCHE - RECONCILIATION
+      *               -----------------------------------------
+           IF ME4A-CDMAAS = "ZZ"
+              MOVE X58A-CDMAAS              TO ME4A-CDMAAS
+           END-IF
+           IF ME4A-CDMAAS NOT = "ZZ" AND X58A-CDMAAS NOT = SPACES
+              AND X58A-CDMAAS NOT = ZEROES
+              AND ME4A-CDMAAS NOT = X58A-CDMAAS
+              PERFORM 0232-LOG-RECONCIL-MAAS
+                                        THRU 0232-LOG-RECONCIL-MAAS-FIN
+              MOVE X58A-CDMAAS              TO ME4A-CDMAAS
+           END-IF
+      *               CALCUL PDUR18
+      *               -------------
+           INITIALIZE                         WS-PDECHM
+                                              WS-PDUR18
+           IF DF01-CFPEPR = 5
+              MOVE 1                       TO WS-PDECHM.
+           IF DF01-CFPEPR = 6
+              MOVE 3                       TO WS-PDECHM.
+           IF DF01-CFPEPR = 7
+              MOVE 6                       TO WS-PDECHM.
+           IF DF01-CFPEPR = 8
+              MOVE 12                      TO WS-PDECHM.
+           IF DF01-CFPEPR = 0
+              MOVE 1                       TO WS-PDECHM.
+           COMPUTE WS-PDUR18 = DF01-PDURPR - ((DF01-NUPEPR - 1) *
+                                 WS-PDECHM)
+      *               ALIMENTATION X58B (CAPITAL DF01, SANS AJUST.
+      *               AC70/TF81 - CF CARTOUCHE)
+      *               ----------------------------------------------
+           MOVE ZEROES                     TO X58B-ZZRESU
+           MOVE X601-NOVADI                TO X58B-NOVADI
+           MOVE "O"                        TO X58B-CPADAC
+           MOVE "O"                        TO X58B-CTRCNP
+           MOVE ME4A-IDASCN (J50CFR)       TO X58B-IDASCN
+           MOVE DF01-IDELCO                TO X58B-IDPRET
+           MOVE DF01-CCATPR                TO X58B-CCATP1
+           IF X58A-CDHRZ = "H2"
+           AND (X58A-CDCNTX = "1" OR X58A-CDCNTX = "2")
+              MOVE X58A-MTPA15             TO X58B-MTPA15
+           ELSE
+              MOVE DF01-MTPACR             TO X58B-MTPA15
+              IF DF01-CDTECR NOT = 38
+                 SUBTRACT DF01-MKRAPR      FROM X58B-MTPA15
+              END-IF
+           END-IF
+           MOVE DF01-MKDURE                TO X58B-MKDUT8 (1)
+           MOVE WS-PDUR18                  TO X58B-QTMOAD
+           MOVE DF01-DHDNPR                TO X58B-DHDNPR
+           MOVE PA01-DTJOUP                TO X58B-ZDVALI
+           MOVE DF01-CDTECR                TO X58B-CDTEC1
+           MOVE ZEROES                     TO X58B-CPCPAP
+           MOVE DF01-CDOMIN                TO X58B-CDOMIN
+           MOVE SPACES                     TO X58B-IDRUBC
+           MOVE DF01-CDLAPR                TO X58B-CDLAPR
+           MOVE DF01-CDSOPR                TO X58B-CDSOPR
+           MOVE ZEROES                     TO X58B-PDANPR
+           PERFORM P-51058B               THRU P-51058B-FIN
+      *               PB LECTURE ASSURES ADI
+           IF X58B-ZCDRET = SPACE OR
+              (X58B-ZCDRET NOT = "99" AND X58B-ZCDRET NOT = ZERO)
+              MOVE ALL "&"                 TO ER00-ZTERMR
+              STRING "AE521B 0230-F50CF-TAUX "
+                     "PB RETOUR X51058B, ZCDRET=" X58B-ZCDRET
+                     " IDELCO=" ME4A-IDELCO
+                     DELIMITED             BY "&"
+                                         INTO ER00-ZTERMR
+              PERFORM P-722020           THRU P-722020-FIN
+           ELSE
+      *               RETOUR 51058B OK - CALCUL TAUX + MONTANT
+              COMPUTE ME4A-TXMAD1 (J50CFR) = X58B-TCAMDC +
+                                          X58B-TCAMIT +
+                                          X58B-TCAMI3 + X58B-TCAMCH +
+                                          X58B-TCAMCD + X58B-TCAMMN +
+                                          X58B-TCAMTP + X58B-TCAMA0 +
+                                          X58B-TCAMMR + X58B-TCAMIP +
+                                          X58B-TCAMIC + X58B-TCOCHO
+              COMPUTE ME4A-MCCOMA (J50CFR) = X58B-MCCOMF (1) +
+                                          X58B-MCCOMG (1)
+              MOVE X58B-TVREMC             TO ME4A-TVREMC (J50CFR)
+              MOVE X58B-PDRCMC             TO ME4A-PDRCMC (J50CFR)
+              MOVE X58B-CDCAPR             TO ME4A-CDCAPR (J50CFR)
+              MOVE X58B-CDASSR             TO ME4A-CDASSR (J50CFR)
+           END-IF.
+       0230-F50CF-TAUX-FIN.
+           EXIT.
+      *
+      *               LOG RECONCILIATION HORIZON AD10-AD11
+      *               -------------------------------------------
+       0231-LOG-RECONCIL-HRZ.
+           MOVE ALL "&"                    TO ER00-ZTERMR
+           STRING "AE521B RECONCIL-HORIZON IDELCO=" ME4A-IDELCO
+                  " ANCIEN=" ME4A-CDHRZ1
+                  " NOUVEAU=MI"
+                  " X58A-CDHRZ=" X58A-CDHRZ
+                  " DATE=" PA01-DTJOUP
+                  DELIMITED                BY "&"
+                                         INTO ER00-ZTERMR
+           PERFORM P-722020              THRU P-722020-FIN.
+       0231-LOG-RECONCIL-HRZ-FIN.
+           EXIT.
+      *
+      *               LOG RECONCILIATION MARCHE AD10-AD11
+      *               -------------------------------------------
+       0232-LOG-RECONCIL-MAAS.
+           MOVE ALL "&"                    TO ER00-ZTERMR
+           STRING "AE521B RECONCIL-MARCHE IDELCO=" ME4A-IDELCO
+                  " ANCIEN=" ME4A-CDMAAS
+                  " NOUVEAU=" X58A-CDMAAS
+                  " DATE=" PA01-DTJOUP
+                  DELIMITED                BY "&"
+                                         INTO ER00-ZTERMR
+           PERFORM P-722020              THRU P-722020-FIN.
+       0232-LOG-RECONCIL-MAAS-FIN.
+           EXIT.
+      *
+      *               DETERMINATION GARANTIES / ASSURE (007-F50DD)
+      *               -------------------------------------------------
+       0240-F50DB-GARANTIE.
+           INITIALIZE                         X58A
+           MOVE X601-NOVADI                TO X58A-NOVADI
+           MOVE ME4A-IDELCO                TO X58A-IDPRAS
+           MOVE "10"                       TO X58A-IDENRE
+           MOVE "RE"                       TO X58A-ZCDFO3
+           MOVE ME4A-IDASCN (J50DBR)       TO X58A-IDASCN
+           PERFORM P-51058A               THRU P-51058A-FIN
+           IF X58A-CESADI NOT = ZEROES AND X58A-CESADI NOT = "0 " AND
+              X58A-CESADI NOT = " 0" AND X58A-CESADI NOT = SPACES
+              MOVE ALL "&"                 TO ER00-ZTERMR
+              STRING "AE521B 0240-F50DB-GARANTIE "
+                     "PB RETOUR X51058A, CESADI=" X58A-CESADI
+                     " IDELCO=" ME4A-IDELCO
+                     " IDASCN=" X58A-IDASCN
+                     DELIMITED             BY "&"
+                                         INTO ER00-ZTERMR
+              PERFORM P-722020           THRU P-722020-FIN
+              GO TO 0240-F50DB-GARANTIE-FIN
+           END-IF
+      *               SI LIBELLES GARANTIES NON ALIM
+           IF ME4A-CDHRZ1 NOT= "MI" AND ME4A-CDHRZ1 NOT= "H2"
+              MOVE "DECES"                 TO ME4A-LIGADE (1)
+              MOVE "PTIA"                  TO ME4A-LIGADE (2)
+              MOVE "ITD"                   TO ME4A-LIGADE (3)
+              MOVE "ITT IPT"               TO ME4A-LIGADE (4)
+              MOVE "PE"                    TO ME4A-LIGADE (5)
+              MOVE 5                       TO IZLGAL
+              PERFORM VARYING J92EER FROM 1 BY 1
+                                        UNTIL J92EER > IZLGAL
+                 MOVE "00"                 TO ME4A-CDGADE (J92EER)
+              END-PERFORM
+           END-IF
+           IF ME4A-CDHRZ1 = "MI" AND ME4A-CDMAAS = "CS" AND
+              ME4A-CDCAPR(J50DBR) NOT = "V"
+              MOVE "01"                    TO ME4A-CDGADE (1)
+              MOVE "02"                    TO ME4A-CDGADE (2)
+              MOVE "05"                    TO ME4A-CDGADE (3)
+              MOVE "03"                    TO ME4A-CDGADE (4)
+              MOVE "04"                    TO ME4A-CDGADE (5)
+              MOVE 5                       TO IZLGAL
+           END-IF
+           IF ME4A-CDHRZ1 = "MI" AND
+              (ME4A-CDMAAS = "IM" OR
+               (ME4A-CDMAAS = "CS" AND ME4A-CDCAPR(J50DBR) = "V"))
+              MOVE "01"                    TO ME4A-CDGADE (1)
+              MOVE "02"                    TO ME4A-CDGADE (2)
+              MOVE "03"                    TO ME4A-CDGADE (3)
+              MOVE "04"                    TO ME4A-CDGADE (4)
+              MOVE 4                       TO IZLGAL
+           END-IF
+           IF ME4A-CDHRZ1 = "MI" AND ME4A-CDMAAS = "PA"
+              MOVE "01"                    TO ME4A-CDGADE (1)
+              MOVE "02"                    TO ME4A-CDGADE (2)
+              MOVE "03"                    TO ME4A-CDGADE (3)
+              MOVE "06"                    TO ME4A-CDGADE (4)
+              MOVE "11"                    TO ME4A-CDGADE (5)
+              MOVE "09"                    TO ME4A-CDGADE (6)
+              MOVE "07"                    TO ME4A-CDGADE (7)
+              MOVE "10"                    TO ME4A-CDGADE (8)
+              MOVE 8                       TO IZLGAL
+           END-IF
+           IF ME4A-CDHRZ1 = "H2" AND ME4A-CDMAAS = "CS" AND
+              ME4A-CDCAPR(J50DBR) NOT = "V"
+              MOVE "01"                    TO ME4A-CDGADE (1)
+              MOVE "02"                    TO ME4A-CDGADE (2)
+              MOVE "03"                    TO ME4A-CDGADE (3)
+              MOVE "04"                    TO ME4A-CDGADE (4)
+              MOVE 4                       TO IZLGAL
+           END-IF
+           IF ME4A-CDHRZ1 = "H2" AND
+              (ME4A-CDMAAS = "IM" OR
+               (ME4A-CDMAAS = "CS" AND ME4A-CDCAPR(J50DBR) = "V"))
+              MOVE "01"                    TO ME4A-CDGADE (1)
+              MOVE "02"                    TO ME4A-CDGADE (2)
+              MOVE "03"                    TO ME4A-CDGADE (3)
+              MOVE "04"                    TO ME4A-CDGADE (4)
+              MOVE "06"                    TO ME4A-CDGADE (5)
+              MOVE "08"                    TO ME4A-CDGADE (6)
+              MOVE "09"                    TO ME4A-CDGADE (7)
+              MOVE "07"                    TO ME4A-CDGADE (8)
+              MOVE "10"                    TO ME4A-CDGADE (9)
+              MOVE 9                       TO IZLGAL
+           END-IF
+           IF ME4A-CDHRZ1 = "H2" AND ME4A-CDMAAS = "PA"
+              MOVE "01"                    TO ME4A-CDGADE (1)
+              MOVE "02"                    TO ME4A-CDGADE (2)
+              MOVE "03"                    TO ME4A-CDGADE (3)
+              MOVE "06"                    TO ME4A-CDGADE (4)
+              MOVE "11"                    TO ME4A-CDGADE (5)
+              MOVE "09"                    TO ME4A-CDGADE (6)
+              MOVE "07"                    TO ME4A-CDGADE (7)
+              MOVE "10"                    TO ME4A-CDGADE (8)
+              MOVE 8                       TO IZLGAL
+           END-IF
+      *               LIBELLES GARANTIES (CODES MI/H2) - CATALOGUE
+      *               STATIQUE, CF CARTOUCHE
+           IF ME4A-CDHRZ1 = "MI" OR ME4A-CDHRZ1 = "H2"
+              PERFORM VARYING J92EER FROM 1 BY 1
+                                        UNTIL J92EER > IZLGAL
+                 PERFORM 0241-LIBELLE-GARANTIE
+                                        THRU 0241-LIBELLE-GARANTIE-FIN
+              END-PERFORM
+           END-IF
+      *               ALIMENTATION DES GARANTIES (MONTANT RETENU)
+      *               HORIZON H0/H1 (PRET OU, EN MIXTE, ASSURE) :
+      *               CPRIG2/QQRIG (0243) - HORIZON H2 : CPOUIN/LIFRAN
+      *               (0242) - GRISAGE DE L'AUTRE SOUS-HORIZON EN MIXTE
+      *               ---------------------------------------------
+           IF ME4A-CDHRZ1 = "H0" OR ME4A-CDHRZ1 = "H1"
+              PERFORM VARYING J92FFR FROM 1 BY 1
+                                        UNTIL J92FFR > IZLGAL
+                 PERFORM 0243-ALIM-GARANTIE-RIG2
+                                   THRU 0243-ALIM-GARANTIE-RIG2-FIN
+              END-PERFORM
+           END-IF
+           IF ME4A-CDHRZ1 = "H2"
+              PERFORM VARYING J92FFR FROM 1 BY 1
+                                        UNTIL J92FFR > IZLGAL
+                 PERFORM 0242-ALIM-GARANTIE THRU 0242-ALIM-GARANTIE-FIN
+              END-PERFORM
+           END-IF
+           IF ME4A-CDHRZ1 = "MI" AND X58A-CDHRZ NOT = "H2"
+              PERFORM VARYING J92FFR FROM 1 BY 1
+                                        UNTIL J92FFR > IZLGAL
+                 PERFORM 0243-ALIM-GARANTIE-RIG2
+                                   THRU 0243-ALIM-GARANTIE-RIG2-FIN
+              END-PERFORM
+              PERFORM 0244-GRISER-H2    THRU 0244-GRISER-H2-FIN
+           END-IF
+           IF ME4A-CDHRZ1 = "MI" AND X58A-CDHRZ = "H2"
+              PERFORM VARYING J92FFR FROM 1 BY 1
+                                        UNTIL J92FFR > IZLGAL
+                 PERFORM 0242-ALIM-GARANTIE THRU 0242-ALIM-GARANTIE-FIN
+              END-PERFORM
+              PERFORM 0245-GRISER-H0H1  THRU 0245-GRISER-H0H1-FIN
+           END-IF.
+       0240-F50DB-GARANTIE-FIN.
+           EXIT.
+      *
+      *               LIBELLE GARANTIE PAR CODE (CATALOGUE ADE)
+      *               --------------------------------------------
+       0241-LIBELLE-GARANTIE.
+           EVALUATE ME4A-CDGADE (J92EER)
+              WHEN "01" MOVE "DECES"       TO ME4A-LIGADE (J92EER)
+              WHEN "02" MOVE "PTIA"        TO ME4A-LIGADE (J92EER)
+              WHEN "03" MOVE "ITT IPT"     TO ME4A-LIGADE (J92EER)
+              WHEN "04" MOVE "PE"          TO ME4A-LIGADE (J92EER)
+              WHEN "05" MOVE "ITD"         TO ME4A-LIGADE (J92EER)
+              WHEN "06" MOVE "IPP"         TO ME4A-LIGADE (J92EER)
+              WHEN "07" MOVE "MNO"         TO ME4A-LIGADE (J92EER)
+              WHEN "08" MOVE "TPT"         TO ME4A-LIGADE (J92EER)
+              WHEN "09" MOVE "F0J"         TO ME4A-LIGADE (J92EER)
+              WHEN "10" MOVE "CDC"         TO ME4A-LIGADE (J92EER)
+              WHEN "11" MOVE "IPC"         TO ME4A-LIGADE (J92EER)
+              WHEN OTHER CONTINUE
+           END-EVALUATE.
+       0241-LIBELLE-GARANTIE-FIN.
+           EXIT.
+      *
+      *               GARANTIE RETENUE / FRANCHISE (CODES ADE)
+      *               ---------------------------------------------
+       0242-ALIM-GARANTIE.
+           MOVE "0"                        TO ME4A-CPOUIN (J50DBR
+                                              J92FFR)
+           MOVE SPACES                     TO ME4A-LIFRAN (J50DBR
+                                              J92FFR)
+           EVALUATE ME4A-CDGADE (J92FFR)
+              WHEN "01"
+                 IF X58A-CPDECC > 0
+                    MOVE "1"               TO ME4A-CPOUIN (J50DBR
+                                              J92FFR)
+                 END-IF
+              WHEN "02"
+                 IF X58A-CPIPAC > 0
+                    MOVE "1"               TO ME4A-CPOUIN (J50DBR
+                                              J92FFR)
+                 END-IF
+              WHEN "05"
+                 IF X58A-CPITCO > 0
+                    MOVE "1"               TO ME4A-CPOUIN (J50DBR
+                                              J92FFR)
+                 END-IF
+              WHEN "03"
+                 IF X58A-CPITTC > 0
+                    MOVE "1"               TO ME4A-CPOUIN (J50DBR
+                                              J92FFR)
+                    MOVE "NON CALCULE"     TO ME4A-LIFRAN (J50DBR
+                                              J92FFR)
+                 END-IF
+              WHEN "04"
+                 IF X58A-CPCHOC > 0
+                    MOVE "1"               TO ME4A-CPOUIN (J50DBR
+                                              J92FFR)
+                    MOVE "NON CALCULE"     TO ME4A-LIFRAN (J50DBR
+                                              J92FFR)
+                 END-IF
+              WHEN "08"
+                 IF X58A-CDTPTC > 0
+                    MOVE "1"               TO ME4A-CPOUIN (J50DBR
+                                              J92FFR)
+                    MOVE "NON CALCULE"     TO ME4A-LIFRAN (J50DBR
+                                              J92FFR)
+                 END-IF
+              WHEN "10"
+                 IF X58A-CDCDCC > 0
+                    MOVE "1"               TO ME4A-CPOUIN (J50DBR
+                                              J92FFR)
+                    MOVE "NON CALCULE"     TO ME4A-LIFRAN (J50DBR
+                                              J92FFR)
+                 END-IF
+              WHEN "06"
+                 IF X58A-CDCIPP > 0
+                    MOVE "1"               TO ME4A-CPOUIN (J50DBR
+                                              J92FFR)
+                 END-IF
+              WHEN "07"
+                 IF X58A-CDMNOC > 0
+                    MOVE "1"               TO ME4A-CPOUIN (J50DBR
+                                              J92FFR)
+                 END-IF
+              WHEN "09"
+                 IF X58A-CDAC0C > 0 OR X58A-CDMR0C > 0
+                    MOVE "1"               TO ME4A-CPOUIN (J50DBR
+                                              J92FFR)
+                 END-IF
+                 IF X58A-CDAC0C > 0 AND X58A-CDMR0C > 0
+                    MOVE "ACCIDENTS & MR"   TO ME4A-LIFRAN (J50DBR
+                                              J92FFR)
+                 END-IF
+                 IF X58A-CDAC0C > 0 AND X58A-CDMR0C = 0
+                    MOVE "ACCIDENTS"        TO ME4A-LIFRAN (J50DBR
+                                              J92FFR)
+                 END-IF
+                 IF X58A-CDAC0C = 0 AND X58A-CDMR0C > 0
+                    MOVE "MR"               TO ME4A-LIFRAN (J50DBR
+                                              J92FFR)
+                 END-IF
+              WHEN "11"
+                 IF X58A-CDIPCC > 0
+                    MOVE "1"               TO ME4A-CPOUIN (J50DBR
+                                              J92FFR)
+                 END-IF
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+       0242-ALIM-GARANTIE-FIN.
+           EXIT.
+      *
+      *               GARANTIE RETENUE / QUOTITE (HORIZON H0-H1) -
+      *               CPRIG2/QQRIG (EQUIVALENT 099-F92FG/FI/FK/FM/FO)
+      *               SELECTION PAR CDGADE (CF CARTOUCHE)
+      *               ---------------------------------------------
+       0243-ALIM-GARANTIE-RIG2.
+           MOVE "0"                        TO ME4A-CPOUIN (J50DBR
+                                              J92FFR)
+           MOVE "0"                        TO ME4A-CPRIG2 (J50DBR
+                                              J92FFR)
+           EVALUATE ME4A-CDGADE (J92FFR)
+              WHEN "01"
+                 IF X58A-CPDECC > 0 AND X58A-QQGTIE NOT = ZERO
+                    MOVE "1"               TO ME4A-CPRIG2 (J50DBR
+                                              J92FFR)
+                    MOVE X58A-QQGTIE       TO ME4A-QQRIG (J50DBR
+                                              J92FFR)
+                 END-IF
+              WHEN "02"
+                 IF X58A-CPIPAC > 0 AND X58A-QQGTIE NOT = ZERO
+                    MOVE "1"               TO ME4A-CPRIG2 (J50DBR
+                                              J92FFR)
+                    MOVE X58A-QQGTIE       TO ME4A-QQRIG (J50DBR
+                                              J92FFR)
+                 END-IF
+              WHEN "05"
+                 IF X58A-CPITCO > 0 AND X58A-QQGTIE NOT = ZERO
+                    MOVE "1"               TO ME4A-CPRIG2 (J50DBR
+                                              J92FFR)
+                    MOVE X58A-QQGTIE       TO ME4A-QQRIG (J50DBR
+                                              J92FFR)
+                 END-IF
+              WHEN "03"
+                 IF X58A-CPITTC > 0 AND X58A-QQGTIT NOT = ZERO
+                    MOVE "1"               TO ME4A-CPRIG2 (J50DBR
+                                              J92FFR)
+                    MOVE X58A-QQGTIT       TO ME4A-QQRIG (J50DBR
+                                              J92FFR)
+                 END-IF
+              WHEN "04"
+                 IF X58A-CPCHOC > 0 AND X58A-QQPEMP NOT = ZERO
+                    MOVE "1"               TO ME4A-CPRIG2 (J50DBR
+                                              J92FFR)
+                    MOVE X58A-QQPEMP       TO ME4A-QQRIG (J50DBR
+                                              J92FFR)
+                 END-IF
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE
+      *               UNE SEULE COLONNE "RETENUE" DANS LE RAPPORT -
+      *               CPOUIN Y REPREND CPRIG2 POUR CES GARANTIES
+           MOVE ME4A-CPRIG2 (J50DBR
+                                 J92FFR)   TO ME4A-CPOUIN (J50DBR
+                                              J92FFR).
+       0243-ALIM-GARANTIE-RIG2-FIN.
+           EXIT.
+      *
+      *               GRISAGE GARANTIES H2 (PRET MIXTE, ASSURE RESOLU
+      *               EN H0-H1)
+      *               ---------------------------------------------
+       0244-GRISER-H2.
+           PERFORM VARYING J92GSR FROM 1 BY 1
+                                        UNTIL J92GSR > IZLGAL
+              IF ME4A-CDGADE (J92GSR) = "06" OR
+                 ME4A-CDGADE (J92GSR) = "08" OR
+                 ME4A-CDGADE (J92GSR) = "09" OR
+                 ME4A-CDGADE (J92GSR) = "07" OR
+                 ME4A-CDGADE (J92GSR) = "11" OR
+                 ME4A-CDGADE (J92GSR) = "10"
+                 MOVE "1"                  TO ME4A-CPOUIN (J50DBR
+                                              J92GSR)
+              END-IF
+           END-PERFORM.
+       0244-GRISER-H2-FIN.
+           EXIT.
+      *
+      *               GRISAGE GARANTIE H0-H1 (PRET MIXTE, ASSURE
+      *               RESOLU EN H2)
+      *               ---------------------------------------------
+       0245-GRISER-H0H1.
+           PERFORM VARYING J92GPR FROM 1 BY 1
+                                        UNTIL J92GPR > IZLGAL
+              IF ME4A-CDGADE (J92GPR) = "05" OR
+                 (ME4A-CDGADE (J92GPR) = "04" AND
+                  ME4A-CDMAAS = "PA")
+                 MOVE "1"                  TO ME4A-CPOUIN (J50DBR
+                                              J92GPR)
+              END-IF
+           END-PERFORM.
+       0245-GRISER-H0H1-FIN.
+           EXIT.
+      *
+      *               ECRITURE D'UNE LIGNE PAR GARANTIE / ASSURE
+      *               -------------------------------------------
+       0250-ECRITURE-ASSURE.
+           PERFORM VARYING J92FFR FROM 1 BY 1
+                                        UNTIL J92FFR > IZLGAL
+              MOVE SPACES                  TO WS-LIGNE-ADE
+              MOVE ME4A-IDELCO             TO WLA-IDELCO
+              MOVE ME4A-IDASCN (J50DBR)    TO WLA-IDASCN
+              MOVE ME4A-CDGADE (J92FFR)    TO WLA-CDGADE
+              MOVE ME4A-LIGADE (J92FFR)    TO WLA-LIGADE
+              MOVE ME4A-TXMAD1 (J50DBR)    TO WLA-TXMAD1
+              MOVE ME4A-CPOUIN (J50DBR
+                                 J92FFR)   TO WLA-CPOUIN
+              MOVE ME4A-LIFRAN (J50DBR
+                                 J92FFR)   TO WLA-LIFRAN
+              MOVE WS-LIGNE-ADE            TO ADEREP-REC
+              WRITE ADEREP-REC
+              ADD 1                        TO WS-NBLIGNE-ECR
+           END-PERFORM.
+       0250-ECRITURE-ASSURE-FIN.
+           EXIT.
+      *
+       0900-CLOTURE.
+           MOVE SPACES                     TO ADEREP-REC
+           STRING "*** PRETS LUS=" WS-NBPRET-LUS
+                  " EN ERREUR=" WS-NBPRET-KO
+                  " LIGNES ECRITES=" WS-NBLIGNE-ECR
+                  DELIMITED                BY SIZE
+                                         INTO ADEREP-REC
+           WRITE ADEREP-REC
+           CLOSE F-IDELCO
+           CLOSE F-ADEREP
+           STOP RUN.
+       0900-CLOTURE-FIN.
+           EXIT.
+      *
+      * -------------> SOUS-PROGRAMMES PARTAGES (repris d'AE521A)
+      *
+      *GESTION DES ANOMALIES - LOG F204
+       P-722020.
+           MOVE "AE521B"                   TO ER00-ZNMPR2
+           MOVE "AE521B"                   TO ER00-ZNMMOD
+           MOVE "T"                        TO ER00-ZTYENT
+           MOVE "X722020"                  TO CALL-ZNMPR2
+           CALL CALL-ZNMPR2             .
+       P-722020-FIN.
+           EXIT.
+      *
+      * APPEL 51058A
+       P-51058A.
+           MOVE "X51058A"                  TO CALL-ZNMPR2
+           CALL CALL-ZNMPR2           USING X58A.
+       P-51058A-FIN.
+           EXIT.
+      *
+      * APPEL 51058B
+       P-51058B.
+           MOVE "X51058B"                  TO CALL-ZNMPR2
+           CALL CALL-ZNMPR2           USING X58B.
+       P-51058B-FIN.
+           EXIT.
+      *
+      * APPEL 510600
+       P-510600.
+           MOVE SPACES                     TO CALL-ZNMPR2
+           STRING "X" "510600" DELIMITED   BY SIZE
+                                         INTO CALL-ZNMPR2.
+           IF CALL-ZNMPR2 (1:2) = "X"
+              MOVE "510600"                TO CALL-ZNMPR2.
+           CALL CALL-ZNMPR2             USING X601.
+       P-510600-FIN.
+           EXIT.
+      *
+      *               Lecture Param}tre PA01 Mode L
+      *
+       100-LECT-PARAM-PA01.
+           IF PASA-PA01-ZCMAJ = "U"
+              MOVE SPACES                  TO PASE-PA01-CPFLA9.
+           IF PASE-PA01-CPFLA9 = "`"
+              MOVE PASE-PA01               TO DE04
+              MOVE ZERO                    TO IK
+           ELSE
+              INITIALIZE                      DE04
+                                              PA01
+                                              PASE-PA01
+              MOVE PASA-PA01-ZCMAJ         TO LG-ZCMAJ
+              MOVE 01                      TO DE04-CTPARA
+              PERFORM 0260-ACCES-DE04    THRU 0260-ACCES-DE04-FIN.
+           IF IK = ZEROES
+              MOVE DE04                    TO PA01
+                                              PASE-PA01
+              MOVE "`"                     TO PASE-PA01-CPFLA9
+           ELSE
+              MOVE "SEGMENT PARAMETRE PA01 NON LU"
+                                           TO ER00-ZTERMR
+              PERFORM P-722020           THRU P-722020-FIN.
+           IF PASA-PA01-ZCMAJ = "U"
+              MOVE SPACES                  TO PASE-PA01-CPFLA9.
+       100-LECT-PARAM-PA01-FIN.
+           EXIT.
+      *
+      *               Lecture Param}tre PA99 Mode L
+      *
+       100-LECT-PARAM-PA99.
+           IF PASA-PA99-ZCMAJ = "U"
+              MOVE SPACES                  TO PASE-PA99-CPFLA9.
+           IF PASE-PA99-CPFLA9 = "`"
+              MOVE PASE-PA99               TO DE04
+              MOVE ZERO                    TO IK
+           ELSE
+              INITIALIZE                      DE04
+                                              PA99
+                                              PASE-PA99
+              MOVE PASA-PA99-ZCMAJ         TO LG-ZCMAJ
+              MOVE 99                      TO DE04-CTPARA
+              PERFORM 0260-ACCES-DE04    THRU 0260-ACCES-DE04-FIN.
+           IF IK = ZEROES
+              MOVE DE04                    TO PA99
+                                              PASE-PA99
+              MOVE "`"                     TO PASE-PA99-CPFLA9
+           ELSE
+              MOVE "SEGMENT PARAMETRE PA99 NON LU"
+                                           TO ER00-ZTERMR
+              PERFORM P-722020           THRU P-722020-FIN.
+           IF PASA-PA99-ZCMAJ = "U"
+              MOVE SPACES                  TO PASE-PA99-CPFLA9.
+       100-LECT-PARAM-PA99-FIN.
+           EXIT.
+      *
+      *               ACCES DE04 CLE COMPLETE
+       0260-ACCES-DE04.
+           MOVE ZERO                       TO IK
+           MOVE "CLEFDIRCIDTF"             TO LG-ORDRE
+           MOVE "LGDE04"                   TO CALL-ZNMPR2
+           CALL CALL-ZNMPR2             USING DE04
+           MOVE LG-STATUS                  TO W-LO99-STATUS.
+           IF OK
+              GO TO 0260-ACCES-DE04-FIN.
+           IF PAS-TROUVE
+              MOVE 1                       TO IK
+              GO TO 0260-ACCES-DE04-FIN.
+           MOVE ALL "&"                    TO ER00-ZTERMR
+           STRING "PB ACCES DE04 STATUS " LG-STATUS
+                  DELIMITED                BY "&"
+                                         INTO ER00-ZTERMR
+           PERFORM P-722020              THRU P-722020-FIN.
+       0260-ACCES-DE04-FIN.
+           EXIT.
