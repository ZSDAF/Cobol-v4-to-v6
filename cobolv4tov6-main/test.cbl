@@ -1,4 +1,4 @@
-        *<cartouche>_02                                                           
+      *<cartouche>_02
       * IMPORTANT : afin d'assurer la maintenance du programme via     *        
       * la fonctionnalit{ d'import, hormis la zone commentaires,       *        
       * le contenu du cartouche ne doit en aucun cas être alt{r{.      *        
@@ -453,10 +453,13 @@
        01                    WW00-ZTOP01           PIC X.                       
       *TOP COMPTE PAYEUR                                                        
        01                    WW00-9N01A            PIC 9.                       
-      *FLAG RA trouv{                                                           
-       01                    WW00-CPFLAG           PIC 9.                       
-      *                                                                         
-       01                    DEBUT-WSS.                                         
+      *FLAG RA trouv{
+       01                    WW00-CPFLAG           PIC 9.
+      *
+       01                    DATCE                 PIC X(8).
+      *ANCIENNE VALEUR HORIZON/MARCHE AVANT RECONCILIATION (log F204)
+       01                    WS-RECONCIL-ANCIEN    PIC X(2).
+       01                    DEBUT-WSS.
            05                FILLER                PIC X(7) VALUE               
                                                    "WORKING".                   
            05                IK                    PIC X.                       
@@ -787,6 +790,8 @@
               PERFORM P-722020           THRU P-722020-FIN                      
               GO TO FIN-PROGRAMME                                               
            END-IF                                                               
+      *               Rafra}chissement Op{rateur Param}tres PA01/PA99        
+           PERFORM 003-F10CZ             THRU 003-F10CZ-FIN                   
       *               Lecture Param}tre PA01 Mode L                             
            PERFORM 100-LECT-PARAM-PA01   THRU 100-LECT-PARAM-PA01-FIN           
       *               Lecture Param}tre PA99 Mode L                             
@@ -860,6 +865,23 @@
            END-IF.                                                              
        003-F10CB-FIN.                                                           
            EXIT.                                                                
+      *                                                                         
+      *               Rafra}chissement immediat du cache PA01/PA99              
+      *               sur demande Op{rateur (code fonction RAZPARAM             
+      *               dans TX00-CDPUGW), sans attendre PASA-xx-ZCMAJ            
+      *               = "U" ni un rebond de la r{gion CICS                      
+       003-F10CZ.                                                               
+           IF TX00-CDPUGW = "RAZPARAM"                                         
+              MOVE SPACES                  TO PASE-PA01-CPFLA9                  
+                                              PASE-PA99-CPFLA9                  
+              MOVE ALL "&"                  TO ER00-ZTERMR                      
+              STRING "RAZ-PARAM OPERATEUR CACHE PA01/PA99 FORCE"               
+                     DELIMITED              BY "&"                              
+                                          INTO ER00-ZTERMR                      
+              PERFORM P-722020            THRU P-722020-FIN                    
+           END-IF.                                                             
+       003-F10CZ-FIN.                                                          
+           EXIT.                                                               
       *                                                                         
        003-F50BF.                                                               
       *               INITIALISATIONS                                           
@@ -1006,6 +1028,9 @@
       *               ACCES DC05 REF CONTRAT                                    
            IF WW00-9N01A = 1                                                    
               PERFORM 099-F92JF          THRU 099-F92JF-FIN                     
+           ELSE                                                                 
+      *               REPLI RELATION DF81/DF29 SI RECHERCHE DC02 KO             
+              PERFORM 099-F92JH          THRU 099-F92JH-FIN                     
            END-IF.                                                              
        004-F92JB-FIN.                                                           
            EXIT.                                                                
@@ -1216,17 +1241,21 @@
                                          THRU 100-ALIM-ERR-92CJ20-FIN           
               PERFORM P-722020           THRU P-722020-FIN                      
            END-IF                                                               
-      *               DEFINITION HORIZON GENERAL                                
-           IF ME4A-CDHRZ1 = "ZZ"                                                
-              MOVE X58A-CDHRZ              TO ME4A-CDHRZ1                       
-           END-IF                                                               
-           IF ME4A-CDHRZ1 NOT = "ZZ" AND ME4A-CDHRZ1 NOT = "H2" AND             
-              X58A-CDHRZ = "H2"                                                 
-              MOVE "MI"                    TO ME4A-CDHRZ1                       
-           END-IF                                                               
-           IF ME4A-CDHRZ1 = "H2" AND X58A-CDHRZ NOT = "H2"                      
-              MOVE "MI"                    TO ME4A-CDHRZ1                       
-           END-IF.                                                              
+      *               DEFINITION HORIZON GENERAL
+           IF ME4A-CDHRZ1 = "ZZ"
+              MOVE X58A-CDHRZ              TO ME4A-CDHRZ1
+           END-IF
+           IF ME4A-CDHRZ1 NOT = "ZZ" AND ME4A-CDHRZ1 NOT = "H2" AND
+              X58A-CDHRZ = "H2"
+              MOVE ME4A-CDHRZ1             TO WS-RECONCIL-ANCIEN
+              PERFORM 099-F92DL          THRU 099-F92DL-FIN
+              MOVE "MI"                    TO ME4A-CDHRZ1
+           END-IF
+           IF ME4A-CDHRZ1 = "H2" AND X58A-CDHRZ NOT = "H2"
+              MOVE ME4A-CDHRZ1             TO WS-RECONCIL-ANCIEN
+              PERFORM 099-F92DL          THRU 099-F92DL-FIN
+              MOVE "MI"                    TO ME4A-CDHRZ1
+           END-IF.
                                                                                 
       *               ALIMENTATION X58B                                         
       *               -----------------                                         
@@ -1307,13 +1336,21 @@
        007-F92CN-FIN.                                                           
            EXIT.                                                                
       *                                                                         
-       007-F50DD.                                                               
-      *               SI LIBELLES GARANTIES NON ALIM                            
-           IF WW00-ZTOP01 = "0"                                                 
-           OR (ME4A-CDHRZ1 = "MI"                                               
-               AND X58A-CDMAAS NOT= "  " AND ME4A-CDMAAS = "  ")                
-      *               SI LIBELLES GARANTIES NON ALIM                            
-              MOVE X58A-CDMAAS             TO ME4A-CDMAAS                       
+       007-F50DD.
+      *               MARCHE DEJA RESOLU SUR UN AUTRE ASSURE DU PRET -
+      *               SIGNALE SI L'ADI RENVOIE UN CODE MARCHE DIFFERENT
+           IF ME4A-CDMAAS NOT= "  " AND X58A-CDMAAS NOT= "  "
+              AND ME4A-CDMAAS NOT= X58A-CDMAAS
+              MOVE ME4A-CDMAAS             TO WS-RECONCIL-ANCIEN
+              PERFORM 099-F92DM          THRU 099-F92DM-FIN
+              MOVE X58A-CDMAAS             TO ME4A-CDMAAS
+           END-IF
+      *               SI LIBELLES GARANTIES NON ALIM
+           IF WW00-ZTOP01 = "0"
+           OR (ME4A-CDHRZ1 = "MI"
+               AND X58A-CDMAAS NOT= "  " AND ME4A-CDMAAS = "  ")
+      *               SI LIBELLES GARANTIES NON ALIM
+              MOVE X58A-CDMAAS             TO ME4A-CDMAAS
       *               ALIMENTATION LIBELLE GARANTIES                            
       *               ------------------------------                            
       *               HORIZON DIFFERENT DE MIXTE ET H2                          
@@ -1868,13 +1905,18 @@
            MOVE IK                         TO DC05-IK.                          
       *               ACCES KO                                                  
            IF DC05-IK NOT = ZERO                                                
+      *               REPLI RELATION DF81/DF29 SI DC05 REF CONTRAT KO           
+              PERFORM 099-F92JH          THRU 099-F92JH-FIN                     
+              IF WW00-9N01A = 1                                                 
+                 GO TO 099-F92JF-FIN                                            
+              END-IF                                                            
               PERFORM 100-ALIM-ERR-92JF17                                       
                                          THRU 100-ALIM-ERR-92JF17-FIN           
               PERFORM P-722020           THRU P-722020-FIN                      
               PERFORM 100-ERREUR08       THRU 100-ERREUR08-FIN                  
               PERFORM F97-SORTIE-ER95    THRU F97-SORTIE-ER95-FIN.              
-      *               ACCES OK - ACCES DC23 RIB                                 
-           INITIALIZE                         DC23                              
+      *               ACCES OK - ACCES DC23 RIB
+           INITIALIZE                         DC23                            
                                               DC23-IK                           
            MOVE DC02-IDEL02                TO DC23-IDELCO                       
            MOVE "DE"                       TO DC23-CDDOPR                       
@@ -1892,6 +1934,34 @@
        099-F92JF-FIN.                                                           
            EXIT.                                                                
       *                                                                         
+      *               RECHERCHE COMPTE PAYEUR                                   
+      *               REPLI RELATION DF81/DF29 (idem 099-F92KF)                 
+      *               SI ECHEC RECHERCHE DC02 "PR" / DC05 REF CONTRAT          
+      *                                                                         
+       099-F92JH.
+           MOVE ZERO                       TO WW00-9N01A
+           INITIALIZE                         DF02
+                                              DF02-IK
+           MOVE DF01-IDELCO                TO DF02-IDELCO
+           MOVE ZERO                       TO DF02-NUELCV
+           PERFORM 100-ACCES-OCI-DF02    THRU 100-ACCES-OCI-DF02-FIN
+           MOVE IK                         TO DF02-IK
+      *               BOUCLE DF02 (idem 004-F92KB)
+      *               ----------------------------
+           PERFORM 005-F92KD             THRU 005-F92KD-FIN
+                                        UNTIL NOT (DF02-IK = ZERO AND
+                                              (DF02-CTROCV NOT= 2 OR
+                                              DF02-DEELCV > PA01-DTJOUP
+                                              OR
+                                              DF02-DFELCV <
+                                              PA01-DTJOUP))
+           IF DF02-IK = ZERO AND DF02-CTROCV = 2
+              PERFORM 099-F92KF          THRU 099-F92KF-FIN
+              MOVE 1                       TO WW00-9N01A
+           END-IF.
+       099-F92JH-FIN.                                                          
+           EXIT.                                                               
+      *                                                                         
       *               TROUVE                                                    
       *               ACCES DF81                                                
       *                                                                         
@@ -2099,9 +2169,44 @@
            MOVE "10"                       TO X58A-IDENRE                       
            MOVE ZEROES                     TO X58A-CESADI                       
            MOVE "RE"                       TO X58A-ZCDFO3.                      
-       099-F92DK-FIN.                                                           
-           EXIT.                                                                
-      *                                                                         
+       099-F92DK-FIN.
+           EXIT.
+      *
+      *               LOG RECONCILIATION HORIZON AD10-AD11
+      *               (CAGIPINC0281457 : trace de l'ecrasement de
+      *               ME4A-CDHRZ1 au lieu d'un reajustement silencieux)
+       099-F92DL.
+           PERFORM 100-ACC-CUR-DATE      THRU 100-ACC-CUR-DATE-FIN
+           MOVE ALL "&"                    TO ER00-ZTERMR
+           STRING "RECONCIL-HORIZON IDELCO=" ME4A-IDELCO
+                  " ANCIEN=" WS-RECONCIL-ANCIEN
+                  " NOUVEAU=MI"
+                  " AD10AD11=" X58A-CDHRZ
+                  " DATE=" WW00-ZDATE1
+                  " HEURE=" WW00-ZHEURE
+                  DELIMITED                BY "&"
+                                         INTO ER00-ZTERMR
+           PERFORM P-722020              THRU P-722020-FIN.
+       099-F92DL-FIN.
+           EXIT.
+      *
+      *               LOG RECONCILIATION MARCHE AD10-AD11
+      *               (CAGIPINC0281457 : trace de l'ecrasement de
+      *               ME4A-CDMAAS au lieu d'un reajustement silencieux)
+       099-F92DM.
+           PERFORM 100-ACC-CUR-DATE      THRU 100-ACC-CUR-DATE-FIN
+           MOVE ALL "&"                    TO ER00-ZTERMR
+           STRING "RECONCIL-MARCHE IDELCO=" ME4A-IDELCO
+                  " ANCIEN=" WS-RECONCIL-ANCIEN
+                  " NOUVEAU=" X58A-CDMAAS
+                  " DATE=" WW00-ZDATE1
+                  " HEURE=" WW00-ZHEURE
+                  DELIMITED                BY "&"
+                                         INTO ER00-ZTERMR
+           PERFORM P-722020              THRU P-722020-FIN.
+       099-F92DM-FIN.
+           EXIT.
+      *
       *               HORIZON MIXTE ET MARCHE IM                                
       *                                                                         
        099-F92EI.                                                               
@@ -3497,27 +3602,31 @@
            EXIT.                                                                
       *  GESTION MESSAGE D'ERREUR                                               
       *                                                                         
-       100-ALIM-ERR-92CJ20.                                                     
-           MOVE ALL "&"                    TO ER00-ZTERMR                       
-              STRING "# - 92CJ l20 - "                                          
-                     "RETOUR 51058A KO POUR "                                   
-                     "ASSURE : "                                                
-                     X58A-IDASCN                                                
-                  DELIMITED BY "&"                                              
-                                         INTO ER00-ZTERMR.                      
+       100-ALIM-ERR-92CJ20.
+           MOVE ALL "&"                    TO ER00-ZTERMR
+              STRING "# - 92CJ l20 - "
+                     "RETOUR 51058A KO POUR "
+                     "ASSURE : "
+                     X58A-IDASCN
+                     " CODE RETOUR : "
+                     X58A-CESADI
+                  DELIMITED BY "&"
+                                         INTO ER00-ZTERMR.
        100-ALIM-ERR-92CJ20-FIN.                                                 
            EXIT.                                                                
       *  GESTION MESSAGE D'ERREUR                                               
       *                                                                         
-       100-ALIM-ERR-50DB19.                                                     
-           MOVE ALL "&"                    TO ER00-ZTERMR                       
-              STRING "# - 50DB 190 - "                                          
-                     "RETOUR 51058A KO POUR "                                   
-                     "ASSURE : "                                                
-                     ME4A-IDASCN                                                
-                     (J50DBR)                                                   
-                  DELIMITED BY "&"                                              
-                                         INTO ER00-ZTERMR.                      
+       100-ALIM-ERR-50DB19.
+           MOVE ALL "&"                    TO ER00-ZTERMR
+              STRING "# - 50DB 190 - "
+                     "RETOUR 51058A KO POUR "
+                     "ASSURE : "
+                     ME4A-IDASCN
+                     (J50DBR)
+                     " CODE RETOUR : "
+                     X58A-CESADI
+                  DELIMITED BY "&"
+                                         INTO ER00-ZTERMR.
        100-ALIM-ERR-50DB19-FIN.                                                 
            EXIT.                                                                
       *  GESTION MESSAGE D'ERREUR                                               
